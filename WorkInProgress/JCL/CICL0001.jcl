@@ -0,0 +1,162 @@
+//CICL0001 JOB (ACCTG),'CICLO NOTURNO CATALOGO',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*****************************************************************
+//* DATA     :  09/08/2026
+//* AUTOR    : VAGNER RENATO BELLACOSA
+//* OBJETIVO : CICLO NOTURNO - ORDENACAO/CONFERENCIA DE CHAVES
+//*            DUPLICADAS DO CATET001 (STEP005/STEP006/STEP007),
+//*            CARGA DO CATALOGO (COBOL003), ORDENACAO POR TIPO E
+//*            RELATORIO DE TOTAIS POR CATEGORIA (STEP008/STEP009/
+//*            STEP011 - COBOL005), VALIDACAO DE PARAMETROS
+//*            (COBOL015) E CALCULO DE ELEGIBILIDADE DE
+//*            APOSENTADORIA (COBOL034).
+//*            A PARTIR DO STEP006, TODO STEP SO EXECUTA SE O
+//*            ANTERIOR NAO TIVER RETORNADO RC MAIOR QUE 4
+//*            (COND=(4,GT)).
+//* CPD      : INEFE
+//*****************************************************************
+//* HISTORICO DE ALTERACOES
+//* 09/08/2026  VRB  INCLUIDOS STEP005/STEP006/STEP007 - ORDENACAO
+//*                  DO CATET001 PELA CHAVE CATB0001-CODIGO E
+//*                  CONFERENCIA DE CHAVES DUPLICADAS ANTES DA
+//*                  CARGA PELO COBOL003
+//* 09/08/2026  VRB  PARM DO STEP020 (COBOL015) AMPLIADO DE 13 PARA
+//*                  14 POSICOES (LKS-FLAG-SIMULACAO = 'N' NO CICLO
+//*                  NOTURNO, QUE SEMPRE RODA EM MODO REAL)
+//* 09/08/2026  VRB  CORRIGIDO COND= DO STEP006 AO STEP030, QUE
+//*                  ESTAVA AO CONTRARIO DO OBJETIVO (PULAVA OS
+//*                  STEPS QUANDO O ANTERIOR TINHA RC BAIXO, EM VEZ
+//*                  DE QUANDO TINHA RC ALTO) - DE (4,LT) PARA
+//*                  (4,GT); INCLUIDO DD AUDLOG NO STEP010 E DD
+//*                  AGETAB NO STEP030
+//* 09/08/2026  VRB  DD REJEITOS (STEP010) E REJFOPAG (STEP030)
+//*                  CORRIGIDOS DE DISP=(NEW,CATLG,DELETE) PARA
+//*                  DISP=(MOD,CATLG,DELETE) - COMO DISP=NEW EXIGE
+//*                  QUE O DATASET AINDA NAO EXISTA, A SEGUNDA
+//*                  EXECUCAO DO CICLO FALHARIA NA ALOCACAO, JA QUE
+//*                  O DATASET FICA CATALOGADO DA NOITE ANTERIOR
+//* 09/08/2026  VRB  INCLUIDOS STEP008/STEP009/STEP011 - O COBOL005
+//*                  (RELATORIO DE TOTAIS POR CATEGORIA) NAO ERA
+//*                  CHAMADO POR ESTE JCL E, MESMO SE FOSSE, SO
+//*                  RECEBIA O CATET001 ORDENADO POR CODIGO
+//*                  (STEP005/007), NAO POR TIPO - O QUE FRAGMENTAVA
+//*                  O SUBTOTAL DE CADA CATEGORIA EM VARIOS BLOCOS.
+//*                  STEP008/009 ORDENAM O CATET001 POR TIPO+CODIGO
+//*                  (MESMA TECNICA DE SEPARAR/RECOMPOR O TRAILER
+//*                  JA USADA NO STEP005/007) E O STEP011 RODA O
+//*                  COBOL005 CONTRA ESSE ARQUIVO
+//*****************************************************************
+//*
+//*-------------------------------------------------------------
+//* ORDENA O DETALHE DO CATET001 PELA CHAVE (CATB0001-CODIGO) E
+//* SEPARA O REGISTRO TRAILER DE CONTROLE, QUE NAO ENTRA NA
+//* ORDENACAO POR CHAVE (SEU INDICADOR 'TRAIL' NAO E UMA CHAVE)
+//*-------------------------------------------------------------
+//STEP005  EXEC PGM=SORT
+//SORTIN   DD   DSN=PROD.CATALOGO.CATET001,DISP=SHR
+//SRTDET   DD   DSN=&&CATET001.DET,DISP=(NEW,PASS,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SRTTRL   DD   DSN=&&CATET001.TRL,DISP=(NEW,PASS,DELETE),
+//              SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+  SORT FIELDS=(1,5,CH,A)
+  OUTFIL FNAMES=SRTDET,INCLUDE=(1,5,CH,NE,C'TRAIL')
+  OUTFIL FNAMES=SRTTRL,INCLUDE=(1,5,CH,EQ,C'TRAIL')
+/*
+//*
+//*-------------------------------------------------------------
+//* CONFERE SE HA CHAVES DUPLICADAS NO DETALHE JA ORDENADO E
+//* GRAVA AS OCORRENCIAS DUPLICADAS EM DUPOUT PARA CONFERENCIA
+//* DA OPERACAO ANTES DE O COBOL003 ABRIR O ARQUIVO
+//*-------------------------------------------------------------
+//STEP006  EXEC PGM=ICETOOL,COND=(4,GT)
+//TOOLMSG  DD   SYSOUT=*
+//DFSMSG   DD   SYSOUT=*
+//IN       DD   DSN=&&CATET001.DET,DISP=(OLD,PASS,DELETE)
+//DUPOUT   DD   SYSOUT=*
+//TOOLIN   DD   *
+  SELECT FROM(IN) TO(DUPOUT) ON(1,5,CH) FIRSTDUP ALLDUPS
+/*
+//*
+//*-------------------------------------------------------------
+//* RECOMPOE O CATET001 ORDENADO (DETALHE ORDENADO + TRAILER DE
+//* CONTROLE AO FINAL) PARA SER O ARQUIVO DE ENTRADA DO COBOL003
+//*-------------------------------------------------------------
+//STEP007  EXEC PGM=SORT,COND=(4,GT)
+//SORTIN01 DD   DSN=&&CATET001.DET,DISP=(OLD,PASS,DELETE)
+//SORTIN02 DD   DSN=&&CATET001.TRL,DISP=(OLD,PASS,DELETE)
+//SORTOUT  DD   DSN=&&CATET001.SRT,DISP=(NEW,PASS,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+  OPTION COPY
+/*
+//*
+//*-------------------------------------------------------------
+//* ORDENA O DETALHE DO CATET001 POR TIPO+CODIGO (SEPARANDO O
+//* TRAILER DE CONTROLE, QUE NAO ENTRA NA ORDENACAO), PARA QUE O
+//* COBOL005 RECEBA OS REGISTROS JA AGRUPADOS POR CATEGORIA
+//*-------------------------------------------------------------
+//STEP008  EXEC PGM=SORT,COND=(4,GT)
+//SORTIN   DD   DSN=PROD.CATALOGO.CATET001,DISP=SHR
+//SRTDET   DD   DSN=&&CATB005.DET,DISP=(NEW,PASS,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SRTTRL   DD   DSN=&&CATB005.TRL,DISP=(NEW,PASS,DELETE),
+//              SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+  SORT FIELDS=(36,1,CH,A,1,5,CH,A)
+  OUTFIL FNAMES=SRTDET,INCLUDE=(1,5,CH,NE,C'TRAIL')
+  OUTFIL FNAMES=SRTTRL,INCLUDE=(1,5,CH,EQ,C'TRAIL')
+/*
+//*
+//*-------------------------------------------------------------
+//* RECOMPOE O CATET001 ORDENADO POR TIPO (DETALHE POR TIPO+CODIGO
+//* + TRAILER DE CONTROLE AO FINAL) PARA SER A ENTRADA DO COBOL005
+//*-------------------------------------------------------------
+//STEP009  EXEC PGM=SORT,COND=(4,GT)
+//SORTIN01 DD   DSN=&&CATB005.DET,DISP=(OLD,PASS,DELETE)
+//SORTIN02 DD   DSN=&&CATB005.TRL,DISP=(OLD,PASS,DELETE)
+//SORTOUT  DD   DSN=&&CATB005.SRT,DISP=(NEW,PASS,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+  OPTION COPY
+/*
+//*
+//STEP010  EXEC PGM=COBOL003,COND=(4,GT)
+//CATET001 DD   DSN=&&CATET001.SRT,DISP=(OLD,PASS,DELETE)
+//REJEITOS DD   DSN=PROD.CATALOGO.REJEITOS,
+//              DISP=(MOD,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDLOG   DD   DSN=PROD.CATALOGO.AUDLOG,
+//              DISP=(MOD,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//*-------------------------------------------------------------
+//* EMITE O RELATORIO MENSAL DE TOTAIS POR CATEGORIA A PARTIR DO
+//* CATALOGO JA ORDENADO POR TIPO (STEP008/STEP009)
+//*-------------------------------------------------------------
+//STEP011  EXEC PGM=COBOL005,COND=(4,GT)
+//CATET001 DD   DSN=&&CATB005.SRT,DISP=(OLD,PASS,DELETE)
+//RELCAT001 DD  SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=COBOL015,COND=(4,GT),
+//         PARM='01020260809FPN'
+//CHECKPT  DD   DSN=PROD.CATALOGO.CHECKPT,
+//              DISP=(MOD,CATLG,DELETE),
+//              SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=COBOL034,COND=(4,GT)
+//FOPAG001 DD   DSN=PROD.FOLHA.FOPAG001,DISP=SHR
+//REJFOPAG DD   DSN=PROD.FOLHA.REJFOPAG,
+//              DISP=(MOD,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AGETAB   DD   DSN=PROD.CATALOGO.AGETAB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//********************* FIM DO JOB ***********************************
