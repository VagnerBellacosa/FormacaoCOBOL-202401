@@ -0,0 +1,21 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : TABELA DOS CODIGOS (LKS-NUMERO) VALIDOS PARA A
+      *            EXECUCAO DO COBOL015
+      * CPD      : INEFE
+      *****************************************************************
+       01  TAB-CODIGOS-VALIDOS-INIT.
+           05 FILLER                  PIC 9(003) VALUE 001.
+           05 FILLER                  PIC 9(003) VALUE 005.
+           05 FILLER                  PIC 9(003) VALUE 010.
+           05 FILLER                  PIC 9(003) VALUE 025.
+           05 FILLER                  PIC 9(003) VALUE 050.
+           05 FILLER                  PIC 9(003) VALUE 075.
+           05 FILLER                  PIC 9(003) VALUE 090.
+           05 FILLER                  PIC 9(003) VALUE 100.
+      *
+       01  TAB-CODIGOS-VALIDOS REDEFINES TAB-CODIGOS-VALIDOS-INIT.
+           05 TAB-CODIGO               PIC 9(003)
+              OCCURS 8 TIMES
+              INDEXED BY IDX-CODIGO.
