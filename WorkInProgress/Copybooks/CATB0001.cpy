@@ -0,0 +1,27 @@
+      *****************************************************************
+      * DATA     :  24/05/2023
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : LAYOUT DO REGISTRO MESTRE CATET001 (CATALOGO)
+      * CPD      : INEFE
+      *****************************************************************
+      * HISTORICO DE ALTERACOES
+      * 24/05/2023  VRB  LAYOUT ORIGINAL DO REGISTRO CATB0001
+      * 09/08/2026  VRB  INCLUIDA VISAO DO REGISTRO TRAILER (CONTROLE)
+      *****************************************************************
+       01  CATB0001.
+           05 CATB0001-CHAVE.
+              10 CATB0001-CODIGO          PIC 9(05).
+           05 CATB0001-DESCRICAO          PIC X(30).
+           05 CATB0001-TIPO               PIC X(01).
+           05 CATB0001-VALOR              PIC 9(07)V99.
+           05 CATB0001-DATA-CADASTRO      PIC 9(08).
+           05 FILLER                      PIC X(27).
+      *
+      * VISAO ALTERNATIVA (REDEFINES) DO ULTIMO REGISTRO DO ARQUIVO,
+      * USADA PARA TRANSPORTAR OS TOTAIS DE CONTROLE DO LOTE.
+      *
+       01  CATB0001-TRAILER REDEFINES CATB0001.
+           05 CATB0001-TRAILER-INDICADOR  PIC X(05).
+           05 CATB0001-TRAILER-QTDE       PIC 9(07).
+           05 CATB0001-TRAILER-HASH       PIC 9(11).
+           05 FILLER                      PIC X(57).
