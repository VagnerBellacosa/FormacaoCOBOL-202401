@@ -0,0 +1,9 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : LAYOUT DO REGISTRO DE REJEITO DO EXTRATO FOPAG001
+      * CPD      : INEFE
+      *****************************************************************
+       01  FOPB0001-REJ.
+           05 FOPB0001-REJ-REGISTRO       PIC X(50).
+           05 FOPB0001-REJ-MOTIVO         PIC X(40).
