@@ -0,0 +1,17 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : LAYOUT DO REGISTRO DE TRANSACAO DE FIGURAS
+      *            GEOMETRICAS (CIRCULO/RETANGULO/TRIANGULO) USADO
+      *            PELO MOTOR DE CALCULO DE AREA EM LOTE
+      * CPD      : INEFE
+      *****************************************************************
+       01  FIGB0001.
+           05 FIGB0001-TIPO                PIC X(01).
+              88 FIGB0001-CIRCULO                   VALUE 'C'.
+              88 FIGB0001-RETANGULO                 VALUE 'R'.
+              88 FIGB0001-TRIANGULO                 VALUE 'T'.
+           05 FIGB0001-DIMENSOES.
+              10 FIGB0001-DIM-1            PIC 9(03)V9(02).
+              10 FIGB0001-DIM-2            PIC 9(03)V9(02).
+           05 FILLER                       PIC X(10).
