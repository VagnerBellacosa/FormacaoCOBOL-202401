@@ -0,0 +1,27 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : LAYOUT COMUM DO PARM= DE JCL (LKS-PARM-IBM), PARA
+      *            QUE TODO NOVO PROGRAMA DRIVER DO CICLO REAPROVEITE
+      *            O MESMO BLOCO E A MESMA CONVENCAO DE TAMANHO, EM
+      *            VEZ DE CADA PROGRAMA REINVENTAR O SEU
+      * CPD      : INEFE
+      *****************************************************************
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026  VRB  INCLUIDO LKS-FLAG-SIMULACAO, PARA PERMITIR UM
+      *                  DRY-RUN QUE SO VALIDA E LOGA, SEM GRAVAR NADA
+      *****************************************************************
+       01 LKS-PARM-IBM.
+        05 LKS-PARAM-TAM    PIC S9(04) COMP.
+        05 LKS-PARAM-GROUP.
+         10 LKS-NUMERO          PIC 9(003).
+         10 LKS-DATA-EXECUCAO   PIC 9(008).
+         10 LKS-MODO-EXECUCAO   PIC X(001).
+            88 LKS-MODO-FULL          VALUE 'F'.
+            88 LKS-MODO-INCREMENTAL   VALUE 'I'.
+         10 LKS-FLAG-AMBIENTE   PIC X(001).
+            88 LKS-AMBIENTE-PRODUCAO  VALUE 'P'.
+            88 LKS-AMBIENTE-TESTE     VALUE 'T'.
+         10 LKS-FLAG-SIMULACAO  PIC X(001).
+            88 LKS-MODO-SIMULACAO     VALUE 'S'.
+            88 LKS-MODO-REAL          VALUE 'N'.
