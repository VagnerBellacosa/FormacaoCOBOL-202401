@@ -0,0 +1,46 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : MAPA SIMBOLICO DA TELA DE CONSULTA ONLINE AO
+      *            CATET001 (MAPSET CATM0001, MAPA CATM0001), GERADO
+      *            A PARTIR DA DEFINICAO BMS DA TRANSACAO CAT1
+      * CPD      : INEFE
+      *****************************************************************
+       01  CATM0001I.
+           05 CHAVEL                  PIC S9(4) COMP.
+           05 CHAVEF                  PIC X(01).
+           05 FILLER REDEFINES CHAVEF.
+              10 CHAVEA                PIC X(01).
+           05 CHAVEI                  PIC X(05).
+      *
+       01  CATM0001O.
+           05 CHAVEOL                 PIC S9(4) COMP.
+           05 CHAVEOF                 PIC X(01).
+           05 FILLER REDEFINES CHAVEOF.
+              10 CHAVEOA               PIC X(01).
+           05 CHAVEO                  PIC X(05).
+           05 CODIGOL                 PIC S9(4) COMP.
+           05 CODIGOF                 PIC X(01).
+           05 FILLER REDEFINES CODIGOF.
+              10 CODIGOA               PIC X(01).
+           05 CODIGOO                 PIC X(05).
+           05 DESCRICAOL              PIC S9(4) COMP.
+           05 DESCRICAOF              PIC X(01).
+           05 FILLER REDEFINES DESCRICAOF.
+              10 DESCRICAOA           PIC X(01).
+           05 DESCRICAOO              PIC X(30).
+           05 TIPOL                   PIC S9(4) COMP.
+           05 TIPOF                   PIC X(01).
+           05 FILLER REDEFINES TIPOF.
+              10 TIPOA                PIC X(01).
+           05 TIPOO                   PIC X(01).
+           05 VALORL                  PIC S9(4) COMP.
+           05 VALORF                  PIC X(01).
+           05 FILLER REDEFINES VALORF.
+              10 VALORA               PIC X(01).
+           05 VALORO                  PIC X(10).
+           05 MSGL                    PIC S9(4) COMP.
+           05 MSGF                    PIC X(01).
+           05 FILLER REDEFINES MSGF.
+              10 MSGA                 PIC X(01).
+           05 MSGO                    PIC X(40).
