@@ -0,0 +1,12 @@
+      *****************************************************************
+      * DATA     :  24/05/2023
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : LAYOUT DO REGISTRO DE REJEITO DO CATET001
+      * CPD      : INEFE
+      *****************************************************************
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026  VRB  LAYOUT ORIGINAL - CATB0001 + MOTIVO DO REJEITO
+      *****************************************************************
+       01  CATB0001-REJ.
+           05 CATB0001-REJ-REGISTRO       PIC X(80).
+           05 CATB0001-REJ-MOTIVO         PIC X(40).
