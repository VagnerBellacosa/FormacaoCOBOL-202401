@@ -0,0 +1,13 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : LAYOUT DO EXTRATO DE FOLHA DE PAGAMENTO (RH) USADO
+      *            NO CALCULO DE ELEGIBILIDADE PARA APOSENTADORIA
+      * CPD      : INEFE
+      *****************************************************************
+       01  FOPB0001.
+           05 FOPB0001-MATRICULA      PIC 9(06).
+           05 FOPB0001-NOME           PIC X(30).
+           05 FOPB0001-IDADE          PIC 9(03).
+           05 FOPB0001-SEXO           PIC X(01).
+           05 FILLER                  PIC X(10).
