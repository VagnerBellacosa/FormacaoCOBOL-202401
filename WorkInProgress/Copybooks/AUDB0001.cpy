@@ -0,0 +1,16 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : LAYOUT DO REGISTRO DE TRILHA DE AUDITORIA DA CARGA
+      *            DO CATET001 (OPEN/INSERT/REJECT, COM DATA, HORA E
+      *            NOME DO JOB/STEP QUE GEROU O EVENTO)
+      * CPD      : INEFE
+      *****************************************************************
+       01  AUDB0001.
+           05 AUDB0001-DATA               PIC 9(06).
+           05 AUDB0001-HORA               PIC 9(08).
+           05 AUDB0001-JOB                PIC X(08).
+           05 AUDB0001-STEP               PIC X(08).
+           05 AUDB0001-EVENTO             PIC X(10).
+           05 AUDB0001-CHAVE              PIC 9(05).
+           05 FILLER                      PIC X(10).
