@@ -0,0 +1,25 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : TABELA DE RETURN-CODES/ABEND-CODES PADRONIZADOS,
+      *            USADA POR TODOS OS PROGRAMAS DO CICLO NOTURNO, PARA
+      *            QUE A OPERACAO TENHA UM UNICO DE/PARA DE CODIGOS.
+      * CPD      : INEFE
+      *****************************************************************
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026  VRB  INCLUIDO RC-PARM-SIMULACAO-INVALIDA, PARA NAO
+      *                  REAPROVEITAR O CODIGO DE MODO/AMBIENTE NA
+      *                  VALIDACAO DO NOVO FLAG DE SIMULACAO DO COBOL015
+      *****************************************************************
+       01  TAB-RETURN-CODES.
+           05 RC-SUCESSO                    PIC 9(003) VALUE 000.
+           05 RC-REJEITOS-ENCONTRADOS       PIC 9(003) VALUE 004.
+           05 RC-PARM-TAMANHO-MAIOR         PIC 9(003) VALUE 100.
+           05 RC-PARM-TAMANHO-MENOR         PIC 9(003) VALUE 200.
+           05 RC-PARM-NAO-NUMERICO          PIC 9(003) VALUE 300.
+           05 RC-PARM-MODO-AMBIENTE-INVALIDO PIC 9(003) VALUE 400.
+           05 RC-PARM-CODIGO-INVALIDO       PIC 9(003) VALUE 500.
+           05 RC-PARM-DATA-INVALIDA         PIC 9(003) VALUE 600.
+           05 RC-PARM-SIMULACAO-INVALIDA    PIC 9(003) VALUE 700.
+           05 RC-CATET001-TRAILER-AUSENTE   PIC 9(003) VALUE 901.
+           05 RC-CATET001-TOTAIS-DIVERGEM   PIC 9(003) VALUE 902.
