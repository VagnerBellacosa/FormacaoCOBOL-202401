@@ -0,0 +1,19 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : BLOCO DE PARAMETROS DO SUBPROGRAMA CHKDATA, USADO
+      *            TANTO NA LINKAGE SECTION DO CHKDATA QUANTO NA
+      *            WORKING-STORAGE SECTION DE QUEM O CHAMA, PARA QUE
+      *            CALL 'CHKDATA' USING LKS-CHECK-DATE TENHA SEMPRE O
+      *            MESMO LAYOUT DOS DOIS LADOS DA CHAMADA
+      * CPD      : INEFE
+      *****************************************************************
+       01  LKS-CHECK-DATE.
+           05 LKS-CD-DATA              PIC 9(08).
+           05 LKS-CD-DATA-R REDEFINES LKS-CD-DATA.
+              10 LKS-CD-ANO            PIC 9(04).
+              10 LKS-CD-MES            PIC 9(02).
+              10 LKS-CD-DIA            PIC 9(02).
+           05 LKS-CD-DATA-VALIDA       PIC X(01).
+              88 LKS-CD-VALIDA                   VALUE 'S'.
+              88 LKS-CD-INVALIDA                 VALUE 'N'.
