@@ -0,0 +1,17 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : PARAMETROS DE IDADE MINIMA DE APOSENTADORIA POR
+      *            SEXO (REGRA VIGENTE DA REFORMA DA PREVIDENCIA).
+      *            ESTES SAO OS VALORES DEFAULT, USADOS QUANDO O
+      *            ARQUIVO AGETAB NAO ESTA DISPONIVEL NO JCL. PARA
+      *            ALTERAR A REGRA SEM RECOMPILAR OS PROGRAMAS,
+      *            ATUALIZE O CONTEUDO DO ARQUIVO AGETAB (LIDO EM
+      *            TEMPO DE EXECUCAO POR ROT-CARREGA-AGETAB); UMA
+      *            MUDANCA APENAS NESTE COPYBOOK SO TEM EFEITO NOS
+      *            PROGRAMAS RECOMPILADOS DEPOIS DELA.
+      * CPD      : INEFE
+      *****************************************************************
+       01  TAB-IDADE-APOSENTADORIA.
+           05 TAB-IDADE-MINIMA-HOMEM   PIC 9(003)  VALUE 065.
+           05 TAB-IDADE-MINIMA-MULHER  PIC 9(003)  VALUE 062.
