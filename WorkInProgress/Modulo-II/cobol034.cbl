@@ -1,27 +1,337 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : CALCULO DE ELEGIBILIDADE PARA APOSENTADORIA A
+      *            PARTIR DO EXTRATO DE FOLHA DE PAGAMENTO (FOPAG001)
+      * CPD      : INEFE
+      *****************************************************************
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026  VRB  SUBSTITUIDO O ACCEPT UNICO DE IDADE/SEXO POR
+      *                  LEITURA EM LOTE DO EXTRATO FOPAG001, COM UMA
+      *                  LINHA DE RELATORIO DE ELEGIBILIDADE POR
+      *                  FUNCIONARIO
+      * 09/08/2026  VRB  IDADE MINIMA DE APOSENTADORIA POR SEXO PASSA
+      *                  A VIR DA TABELA DE PARAMETROS AGETAB, E NAO
+      *                  MAIS DO LITERAL 60
+      * 09/08/2026  VRB  ENTRADAS INVALIDAS (WHEN OTHER) PASSAM A SER
+      *                  GRAVADAS NO ARQUIVO DE REJEITO, COM
+      *                  RETURN-CODE NAO ZERO AO FINAL DO JOB
+      * 09/08/2026  VRB  INCLUIDAS CONTAGENS CORRENTES DE HOMENS E
+      *                  MULHERES APOSENTADOS/ATIVOS E RESUMO COM
+      *                  PERCENTUAIS AO FINAL DO LOTE
+      * 09/08/2026  VRB  INCLUIDA ROT-CARREGA-AGETAB: OS LIMIARES DE
+      *                  IDADE MINIMA PASSAM A SER LIDOS DO ARQUIVO
+      *                  AGETAB EM TEMPO DE EXECUCAO (QUANDO A DD
+      *                  ESTIVER PRESENTE), PARA QUE A OPERACAO POSSA
+      *                  ATUALIZAR A REGRA SEM RECOMPILAR O PROGRAMA;
+      *                  OS VALORES DO COPY AGETAB PASSAM A SER SO O
+      *                  DEFAULT, USADO QUANDO O ARQUIVO NAO EXISTE
+      * 09/08/2026  VRB  INCLUIDO DECIMAL-POINT IS COMMA (FALTAVA NESTE
+      *                  PROGRAMA) E OS PERCENTUAIS PASSAM A SER PIC
+      *                  ZZ9,99, PARA ACOMPANHAR A CONVENCAO DE VIRGULA
+      *                  DECIMAL JA USADA NO RESTANTE DO CICLO NOTURNO
+      *****************************************************************
        IDENTIFICATION DIVISION.
+      *************************
        PROGRAM-ID. COBOL034.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 00:00:00.
+       DATE-COMPILED. 2026-08-09.
+      *
+      **********************
        ENVIRONMENT DIVISION.
+      **********************
+      *
+       CONFIGURATION SECTION.
+      *
+       SPECIAL-NAMES.
+      *
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+         SELECT FOPAG001        ASSIGN TO FOPAG001
+         FILE STATUS FLG-FOPAG001.
+      *
+         SELECT FOPB0001-REJEITOS ASSIGN TO REJFOPAG
+         FILE STATUS FLG-REJ-FOPAG.
+      *
+         SELECT OPTIONAL AGETAB ASSIGN TO AGETAB
+         ORGANIZATION IS SEQUENTIAL
+         FILE STATUS FLG-AGETAB.
+      *
+      ***************
        DATA DIVISION.
+      ***************
+      *
+       FILE SECTION.
+      *
+       FD  FOPAG001
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 50 CHARACTERS.
+      *
+           COPY "FOPB0001".
+      *
+       FD  FOPB0001-REJEITOS
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 90 CHARACTERS.
+      *
+           COPY "FOPB0001R".
+      *
+       FD  AGETAB
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  AGETAB-REGISTRO.
+           05 AGETAB-IDADE-MINIMA-HOMEM   PIC 9(003).
+           05 AGETAB-IDADE-MINIMA-MULHER  PIC 9(003).
+           05 FILLER                      PIC X(074).
+      *
        WORKING-STORAGE SECTION.
-       01 AGE                       PIC 9(3).
-       01 GENDER                    PIC X(1).
+      *
+       77  FLG-FOPAG001               PIC X(02).
+       77  FLG-REJ-FOPAG              PIC X(02).
+       77  FLG-AGETAB                 PIC X(02).
+       77  WSS-FIM-FOPAG001           PIC X(01)   VALUE 'N'.
+           88 FIM-FOPAG001                        VALUE 'S'.
+       77  WSS-CONT-PROCESSADOS       PIC 9(07)   VALUE ZERO.
+       77  WSS-CONT-REJEITADOS        PIC 9(07)   VALUE ZERO.
+       77  WSS-CONT-HOMENS-APOSENT    PIC 9(07)   VALUE ZERO.
+       77  WSS-CONT-MULHERES-APOSENT  PIC 9(07)   VALUE ZERO.
+       77  WSS-CONT-HOMENS-ATIVOS     PIC 9(07)   VALUE ZERO.
+       77  WSS-CONT-MULHERES-ATIVAS   PIC 9(07)   VALUE ZERO.
+       77  WSS-PERC-HOMENS-APOSENT    PIC ZZ9,99  VALUE ZERO.
+       77  WSS-PERC-MULHERES-APOSENT  PIC ZZ9,99  VALUE ZERO.
+       77  WSS-PERC-HOMENS-ATIVOS     PIC ZZ9,99  VALUE ZERO.
+       77  WSS-PERC-MULHERES-ATIVAS   PIC ZZ9,99  VALUE ZERO.
+      *
+           COPY "AGETAB".
+      *
+           COPY "RETCODES".
+
+      ********************
        PROCEDURE DIVISION.
-           ACCEPT AGE.
-           ACCEPT GENDER.
+      ********************
+
+       ROT-PRINCIPAL.
+
+           PERFORM ROT-ABERTURA
+              THRU ROT-ABERTURA-EXIT.
+
+           PERFORM ROT-PROCESSA-REGISTRO
+              THRU ROT-PROCESSA-REGISTRO-EXIT
+              UNTIL FIM-FOPAG001.
+
+           PERFORM ROT-ENCERRAMENTO
+              THRU ROT-ENCERRAMENTO-EXIT.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * ABRE O EXTRATO DE FOLHA DE PAGAMENTO                       *
+      *-----------------------------------------------------------*
+       ROT-ABERTURA.
+
+           OPEN INPUT  FOPAG001.
+
+           IF FLG-FOPAG001 NOT = '00'
+              DISPLAY '*** ERRO NA ABERTURA DO FOPAG001 *** FLG = '
+                       FLG-FOPAG001
+              MOVE 'S' TO WSS-FIM-FOPAG001
+           END-IF.
+
+           OPEN OUTPUT FOPB0001-REJEITOS.
+
+           IF FLG-REJ-FOPAG NOT = '00'
+              DISPLAY '*** ERRO NA ABERTURA DOS REJEITOS *** FLG = '
+                       FLG-REJ-FOPAG
+              MOVE 'S' TO WSS-FIM-FOPAG001
+           END-IF.
+
+           PERFORM ROT-CARREGA-AGETAB
+              THRU ROT-CARREGA-AGETAB-EXIT.
+
+       ROT-ABERTURA-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * CARREGA OS LIMIARES DE IDADE MINIMA DE APOSENTADORIA DO    *
+      * ARQUIVO AGETAB, SE DISPONIVEL, PERMITINDO QUE A OPERACAO   *
+      * ATUALIZE A REGRA QUANDO A LEGISLACAO MUDAR SEM RECOMPILAR  *
+      * O PROGRAMA; NA AUSENCIA DO ARQUIVO, FICAM VALENDO OS       *
+      * VALORES DEFAULT DO COPY AGETAB (TAB-IDADE-MINIMA-HOMEM/    *
+      * TAB-IDADE-MINIMA-MULHER)                                   *
+      *-----------------------------------------------------------*
+       ROT-CARREGA-AGETAB.
+
+           OPEN INPUT AGETAB.
+
+           IF FLG-AGETAB = '00'
+              READ AGETAB
+              IF FLG-AGETAB = '00'
+                 MOVE AGETAB-IDADE-MINIMA-HOMEM
+                   TO TAB-IDADE-MINIMA-HOMEM
+                 MOVE AGETAB-IDADE-MINIMA-MULHER
+                   TO TAB-IDADE-MINIMA-MULHER
+                 DISPLAY '*** LIMIARES DE IDADE CARREGADOS DO AGETAB '
+                         '- HOMEM = ' TAB-IDADE-MINIMA-HOMEM
+                         ' MULHER = ' TAB-IDADE-MINIMA-MULHER
+              END-IF
+              CLOSE AGETAB
+           ELSE
+              DISPLAY '*** AGETAB INDISPONIVEL - USANDO DEFAULT '
+                      '- HOMEM = ' TAB-IDADE-MINIMA-HOMEM
+                      ' MULHER = ' TAB-IDADE-MINIMA-MULHER
+           END-IF.
+
+       ROT-CARREGA-AGETAB-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * LE UM FUNCIONARIO E EMITE A LINHA DE ELEGIBILIDADE         *
+      *-----------------------------------------------------------*
+       ROT-PROCESSA-REGISTRO.
+
+           READ FOPAG001
+              AT END
+                 MOVE 'S' TO WSS-FIM-FOPAG001
+           END-READ.
+
+           IF NOT FIM-FOPAG001
+              IF FLG-FOPAG001 = '00'
+                 ADD 1 TO WSS-CONT-PROCESSADOS
+                 PERFORM ROT-AVALIA-ELEGIBILIDADE
+                    THRU ROT-AVALIA-ELEGIBILIDADE-EXIT
+              ELSE
+                 DISPLAY '*** ERRO NA LEITURA DO FOPAG001 *** FLG = '
+                          FLG-FOPAG001
+                 MOVE 'S' TO WSS-FIM-FOPAG001
+              END-IF
+           END-IF.
+
+       ROT-PROCESSA-REGISTRO-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * AVALIA IDADE X SEXO E EMITE A LINHA DE ELEGIBILIDADE       *
+      *-----------------------------------------------------------*
+       ROT-AVALIA-ELEGIBILIDADE.
+
            EVALUATE TRUE ALSO TRUE
-               WHEN AGE > 60 ALSO GENDER = 'M'
-                    DISPLAY 'THE MAN IS RETIRED   '
-               WHEN AGE > 60 ALSO GENDER = 'F'
-                    DISPLAY 'THE WOMAN IS RETIRED  '
-               WHEN AGE <= 60 ALSO GENDER = 'M'
-                    DISPLAY 'THE MAN IS NOT RETIRED   '
-               WHEN AGE <= 60 ALSO GENDER = 'F'
-                    DISPLAY 'THE WOMAN IS NOT RETIRED  '
+               WHEN FOPB0001-IDADE > TAB-IDADE-MINIMA-HOMEM
+                    ALSO FOPB0001-SEXO = 'M'
+                    DISPLAY FOPB0001-MATRICULA ' ' FOPB0001-NOME
+                            ' - HOMEM APOSENTADO'
+                    ADD 1 TO WSS-CONT-HOMENS-APOSENT
+               WHEN FOPB0001-IDADE > TAB-IDADE-MINIMA-MULHER
+                    ALSO FOPB0001-SEXO = 'F'
+                    DISPLAY FOPB0001-MATRICULA ' ' FOPB0001-NOME
+                            ' - MULHER APOSENTADA'
+                    ADD 1 TO WSS-CONT-MULHERES-APOSENT
+               WHEN FOPB0001-IDADE <= TAB-IDADE-MINIMA-HOMEM
+                    ALSO FOPB0001-SEXO = 'M'
+                    DISPLAY FOPB0001-MATRICULA ' ' FOPB0001-NOME
+                            ' - HOMEM NAO APOSENTADO'
+                    ADD 1 TO WSS-CONT-HOMENS-ATIVOS
+               WHEN FOPB0001-IDADE <= TAB-IDADE-MINIMA-MULHER
+                    ALSO FOPB0001-SEXO = 'F'
+                    DISPLAY FOPB0001-MATRICULA ' ' FOPB0001-NOME
+                            ' - MULHER NAO APOSENTADA'
+                    ADD 1 TO WSS-CONT-MULHERES-ATIVAS
                WHEN OTHER
-                    DISPLAY 'INVALID INPUT      '
-                    DISPLAY 'AGE =' AGE ' AND GENDER =' GENDER
+                    DISPLAY '*** ENTRADA INVALIDA ***'
+                    DISPLAY ' MATRICULA =' FOPB0001-MATRICULA
+                    DISPLAY ' IDADE     =' FOPB0001-IDADE
+                    DISPLAY ' SEXO      =' FOPB0001-SEXO
+                    PERFORM ROT-GRAVAR-REJEITO
+                       THRU ROT-GRAVAR-REJEITO-EXIT
            END-EVALUATE.
-           STOP RUN.
+
+       ROT-AVALIA-ELEGIBILIDADE-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * GRAVA O REGISTRO INVALIDO NO ARQUIVO DE REJEITO E SINALIZA *
+      * O RETORNO NAO ZERO DO JOB                                  *
+      *-----------------------------------------------------------*
+       ROT-GRAVAR-REJEITO.
+
+           MOVE FOPB0001           TO FOPB0001-REJ-REGISTRO.
+           MOVE 'IDADE/SEXO INVALIDOS' TO FOPB0001-REJ-MOTIVO.
+
+           WRITE FOPB0001-REJ.
+
+           ADD 1 TO WSS-CONT-REJEITADOS.
+
+           MOVE RC-REJEITOS-ENCONTRADOS TO RETURN-CODE.
+
+       ROT-GRAVAR-REJEITO-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * FECHA O ARQUIVO E EXIBE O TOTAL DE FUNCIONARIOS PROCESSADOS*
+      *-----------------------------------------------------------*
+       ROT-ENCERRAMENTO.
+
+           CLOSE FOPAG001.
+           CLOSE FOPB0001-REJEITOS.
+
+           PERFORM ROT-CALCULA-PERCENTUAIS
+              THRU ROT-CALCULA-PERCENTUAIS-EXIT.
+
+           DISPLAY '***************************************'.
+           DISPLAY '* TOTAL DE FUNCIONARIOS PROCESSADOS = '
+                    WSS-CONT-PROCESSADOS.
+           DISPLAY '* TOTAL DE REGISTROS REJEITADOS     = '
+                    WSS-CONT-REJEITADOS.
+           DISPLAY '***************************************'.
+           DISPLAY '* RESUMO DE ELEGIBILIDADE                '.
+           DISPLAY '* HOMENS   APOSENTADOS = ' WSS-CONT-HOMENS-APOSENT
+                    ' (' WSS-PERC-HOMENS-APOSENT '%)'.
+           DISPLAY '* MULHERES APOSENTADAS = '
+                    WSS-CONT-MULHERES-APOSENT
+                    ' (' WSS-PERC-MULHERES-APOSENT '%)'.
+           DISPLAY '* HOMENS   ATIVOS      = ' WSS-CONT-HOMENS-ATIVOS
+                    ' (' WSS-PERC-HOMENS-ATIVOS '%)'.
+           DISPLAY '* MULHERES ATIVAS      = '
+                    WSS-CONT-MULHERES-ATIVAS
+                    ' (' WSS-PERC-MULHERES-ATIVAS '%)'.
+           DISPLAY '***************************************'.
+
+       ROT-ENCERRAMENTO-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * CALCULA O PERCENTUAL DE CADA GRUPO SOBRE O TOTAL DE        *
+      * FUNCIONARIOS PROCESSADOS, SEM DIVIDIR POR ZERO SE O LOTE   *
+      * NAO TROUXE NENHUM REGISTRO VALIDO                          *
+      *-----------------------------------------------------------*
+       ROT-CALCULA-PERCENTUAIS.
+
+           IF WSS-CONT-PROCESSADOS > ZERO
+              COMPUTE WSS-PERC-HOMENS-APOSENT ROUNDED =
+                 (WSS-CONT-HOMENS-APOSENT / WSS-CONT-PROCESSADOS) * 100
+              COMPUTE WSS-PERC-MULHERES-APOSENT ROUNDED =
+                 (WSS-CONT-MULHERES-APOSENT / WSS-CONT-PROCESSADOS)
+                 * 100
+              COMPUTE WSS-PERC-HOMENS-ATIVOS ROUNDED =
+                 (WSS-CONT-HOMENS-ATIVOS / WSS-CONT-PROCESSADOS) * 100
+              COMPUTE WSS-PERC-MULHERES-ATIVAS ROUNDED =
+                 (WSS-CONT-MULHERES-ATIVAS / WSS-CONT-PROCESSADOS)
+                 * 100
+           END-IF.
+
+       ROT-CALCULA-PERCENTUAIS-EXIT.
+
+           EXIT.
 
        END PROGRAM COBOL034.
+
       ********************** FIM DO PROGRAMA ***************************
