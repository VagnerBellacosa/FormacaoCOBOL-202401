@@ -4,6 +4,16 @@
       * OBJETIVO : PROGRAMA EXEMPLO COMPUTACIONAL-1
       *            EXEMPLO DE CALCULO E TAMANHO DE AREA DE MEMORIA
       * CPD      : INEFE
+      *****************************************************************
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026  VRB  INCLUIDO ON SIZE ERROR NO COMPUTE DA AREA,
+      *                  PARA NAO DEIXAR UM OVERFLOW PASSAR EM SILENCIO
+      * 09/08/2026  VRB  SUBSTITUIDO O DISPLAY DO RESULTADO POR UM
+      *                  RELATORIO IMPRESSO (RELGEO022), COM CABECALHO,
+      *                  DATA DE EXECUCAO E NUMERO DE PAGINA
+      * 09/08/2026  VRB  INCLUIDA VERIFICACAO DE FLG-RELGEO022 APOS O
+      *                  OPEN - AS GRAVACOES SO OCORREM SE O ARQUIVO
+      *                  TIVER SIDO ABERTO COM SUCESSO
       *****************************************************************
        IDENTIFICATION DIVISION.
       *************************
@@ -15,30 +25,120 @@
       **********************
        ENVIRONMENT DIVISION.
       **********************
+      *
+       CONFIGURATION SECTION.
+      *
+       SPECIAL-NAMES.
+      *
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+         SELECT RELGEO022       ASSIGN TO RELGEO1
+         FILE STATUS FLG-RELGEO022.
 
       ***************
        DATA DIVISION.
       ***************
+      *
+       FILE SECTION.
+      *
+       FD  RELGEO022
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  RELGEO022-LINHA             PIC X(80).
 
        WORKING-STORAGE SECTION.
 
+       77  FLG-RELGEO022       PIC X(02).
+
        01 WSS-VAR.
           05 WSS-PI          USAGE IS COMP-1.
           05 WSS-RADIUS      USAGE IS COMP-1.
           05 WSS-AREA        USAGE IS COMP-1.
 
+       01  WSS-DATA-ATUAL.
+           05 WSS-DATA-AAAAMMDD       PIC 9(08).
+           05 WSS-DATA-R REDEFINES WSS-DATA-AAAAMMDD.
+              10 WSS-DATA-ANO         PIC 9(04).
+              10 WSS-DATA-MES         PIC 9(02).
+              10 WSS-DATA-DIA         PIC 9(02).
+
+       01  WSS-LINHA-CABECALHO.
+           05 FILLER               PIC X(05)   VALUE SPACES.
+           05 WSS-CAB-TITULO       PIC X(40)   VALUE
+              'RELATORIO DE CALCULO DE AREA DO CIRCULO'.
+           05 FILLER               PIC X(05)   VALUE SPACES.
+           05 FILLER               PIC X(06)   VALUE 'DATA: '.
+           05 WSS-CAB-DIA          PIC 9(02).
+           05 FILLER               PIC X(01)   VALUE '/'.
+           05 WSS-CAB-MES          PIC 9(02).
+           05 FILLER               PIC X(01)   VALUE '/'.
+           05 WSS-CAB-ANO          PIC 9(04).
+           05 FILLER               PIC X(05)   VALUE SPACES.
+           05 FILLER               PIC X(04)   VALUE 'PAG:'.
+           05 WSS-CAB-PAGINA       PIC 9(04).
+           05 FILLER               PIC X(01)   VALUE SPACES.
+
+       01  WSS-LINHA-DETALHE.
+           05 FILLER               PIC X(05)   VALUE SPACES.
+           05 FILLER               PIC X(08)   VALUE 'RAIO  : '.
+           05 WSS-DET-RAIO         PIC ZZZ9,99.
+           05 FILLER               PIC X(05)   VALUE SPACES.
+           05 FILLER               PIC X(08)   VALUE 'AREA  : '.
+           05 WSS-DET-AREA         PIC Z(6)9,9999.
+           05 FILLER               PIC X(35)   VALUE SPACES.
+
       *********************
        PROCEDURE DIVISION.
       *********************
 
-           MOVE 3.1415918          TO WSS-PI.
+           OPEN OUTPUT RELGEO022.
+
+           IF FLG-RELGEO022 NOT = '00'
+              DISPLAY '*** ERRO NA ABERTURA DO RELGEO022 *** FLG = '
+                       FLG-RELGEO022
+           END-IF.
+
+           MOVE 3,1415918          TO WSS-PI.
            MOVE 10                 TO WSS-RADIUS.
 
-           COMPUTE WSS-AREA = WSS-PI * (WSS-RADIUS ** 2).
+           COMPUTE WSS-AREA = WSS-PI * (WSS-RADIUS ** 2)
+              ON SIZE ERROR
+                 DISPLAY '*** ERRO GRAVE                        ***'
+                 DISPLAY '*** OVERFLOW NO CALCULO DE WSS-AREA    ***'
+           END-COMPUTE.
 
-           DISPLAY "THE AREA OF THE CIRCLE: " WSS-AREA.
            DISPLAY 'LENGTH OF WSS-AREA    : ' LENGTH OF WSS-AREA.
 
+           ACCEPT WSS-DATA-AAAAMMDD FROM DATE YYYYMMDD.
+
+           MOVE SPACES          TO WSS-LINHA-CABECALHO.
+           MOVE WSS-DATA-DIA    TO WSS-CAB-DIA.
+           MOVE WSS-DATA-MES    TO WSS-CAB-MES.
+           MOVE WSS-DATA-ANO    TO WSS-CAB-ANO.
+           MOVE 1               TO WSS-CAB-PAGINA.
+
+           MOVE WSS-LINHA-CABECALHO TO RELGEO022-LINHA.
+
+           IF FLG-RELGEO022 = '00'
+              WRITE RELGEO022-LINHA
+           END-IF.
+
+           MOVE SPACES          TO WSS-LINHA-DETALHE.
+           MOVE WSS-RADIUS      TO WSS-DET-RAIO.
+           MOVE WSS-AREA        TO WSS-DET-AREA.
+
+           MOVE WSS-LINHA-DETALHE TO RELGEO022-LINHA.
+
+           IF FLG-RELGEO022 = '00'
+              WRITE RELGEO022-LINHA
+           END-IF.
+
+           CLOSE RELGEO022.
+
            STOP RUN.
 
        END PROGRAM COBOL022.
