@@ -0,0 +1,305 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : RELATORIO MENSAL DE TOTAIS POR CATEGORIA A PARTIR
+      *            DO CATALOGO (CATET001/CATB0001), COM QUEBRA DE
+      *            PAGINA E TOTAL GERAL AO FINAL DO LOTE
+      * CPD      : INEFE
+      *****************************************************************
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026  VRB  WRITE RELCAT001-LINHA PASSA A SO OCORRER SE
+      *                  FLG-RELCAT001 = '00' - A ABERTURA FALHA NAO
+      *                  IMPEDIA AS GRAVACOES SEGUINTES NUM ARQUIVO
+      *                  NUNCA ABERTO
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. COBOL005.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 00:00:00.
+       DATE-COMPILED. 2026-08-09.
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+       CONFIGURATION SECTION.
+      *
+       SPECIAL-NAMES.
+      *
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+         SELECT CATET001        ASSIGN TO CATET001
+         FILE STATUS FLG-CAT001.
+      *
+         SELECT RELCAT001       ASSIGN TO RELCAT001
+         FILE STATUS FLG-RELCAT001.
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+       FILE SECTION.
+      *
+       FD  CATET001
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+           COPY "CATB0001".
+      *
+       FD  RELCAT001
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  RELCAT001-LINHA             PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77  FLG-CAT001                 PIC X(02).
+       77  FLG-RELCAT001              PIC X(02).
+       77  WSS-FIM-CATET001           PIC X(01)   VALUE 'N'.
+           88 FIM-CATET001                        VALUE 'S'.
+       77  WSS-PRIMEIRA-LEITURA       PIC X(01)   VALUE 'S'.
+       77  WSS-TIPO-ANTERIOR          PIC X(01)   VALUE SPACE.
+       77  WSS-SUBTOTAL               PIC 9(09)V99 VALUE ZERO.
+       77  WSS-TOTAL-GERAL            PIC 9(09)V99 VALUE ZERO.
+       77  WSS-LINHAS-PAGINA          PIC 9(02)   VALUE ZERO.
+       77  WSS-MAX-LINHAS             PIC 9(02)   VALUE 20.
+       77  WSS-NUM-PAGINA             PIC 9(04)   VALUE ZERO.
+      *
+       01  WSS-LINHA-CABECALHO.
+           05 FILLER                  PIC X(10)  VALUE 'RELATORIO:'.
+           05 WSS-CAB-TITULO          PIC X(40)
+                  VALUE 'TOTAIS MENSAIS POR CATEGORIA - CATB0001'.
+           05 FILLER                  PIC X(10)  VALUE SPACES.
+           05 FILLER                  PIC X(08)  VALUE 'PAGINA: '.
+           05 WSS-CAB-PAGINA          PIC ZZZ9.
+           05 FILLER                  PIC X(08)  VALUE SPACES.
+      *
+       01  WSS-LINHA-DETALHE.
+           05 FILLER                  PIC X(05)  VALUE SPACES.
+           05 WSS-DET-CODIGO          PIC 9(05).
+           05 FILLER                  PIC X(03)  VALUE SPACES.
+           05 WSS-DET-DESCRICAO       PIC X(30).
+           05 FILLER                  PIC X(03)  VALUE SPACES.
+           05 WSS-DET-TIPO            PIC X(01).
+           05 FILLER                  PIC X(03)  VALUE SPACES.
+           05 WSS-DET-VALOR           PIC ZZZ.ZZZ.ZZ9,99.
+           05 FILLER                  PIC X(16)  VALUE SPACES.
+      *
+       01  WSS-LINHA-SUBTOTAL.
+           05 FILLER                  PIC X(05)  VALUE SPACES.
+           05 FILLER                  PIC X(20)
+                                       VALUE 'SUBTOTAL CATEGORIA '.
+           05 WSS-SUB-TIPO            PIC X(01).
+           05 FILLER                  PIC X(05)  VALUE SPACES.
+           05 WSS-SUB-VALOR           PIC ZZZ.ZZZ.ZZ9,99.
+           05 FILLER                  PIC X(35)  VALUE SPACES.
+      *
+       01  WSS-LINHA-TOTAL-GERAL.
+           05 FILLER                  PIC X(05)  VALUE SPACES.
+           05 FILLER                  PIC X(20)
+                                       VALUE 'TOTAL GERAL DO LOTE '.
+           05 WSS-TOT-VALOR           PIC ZZZ.ZZZ.ZZ9,99.
+           05 FILLER                  PIC X(41)  VALUE SPACES.
+
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+
+       ROT-PRINCIPAL.
+
+           PERFORM ROT-ABERTURA
+              THRU ROT-ABERTURA-EXIT.
+
+           PERFORM ROT-PROCESSA-REGISTRO
+              THRU ROT-PROCESSA-REGISTRO-EXIT
+              UNTIL FIM-CATET001.
+
+           PERFORM ROT-ENCERRAMENTO
+              THRU ROT-ENCERRAMENTO-EXIT.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * ABRE O CATALOGO E O RELATORIO, E IMPRIME O PRIMEIRO        *
+      * CABECALHO DE PAGINA                                        *
+      *-----------------------------------------------------------*
+       ROT-ABERTURA.
+
+           OPEN INPUT  CATET001.
+
+           IF FLG-CAT001 NOT = '00'
+              DISPLAY '*** ERRO NA ABERTURA DO CATET001 *** FLG = '
+                       FLG-CAT001
+              MOVE 'S' TO WSS-FIM-CATET001
+           END-IF.
+
+           OPEN OUTPUT RELCAT001.
+
+           IF FLG-RELCAT001 NOT = '00'
+              DISPLAY '*** ERRO NA ABERTURA DO RELCAT001 *** FLG = '
+                       FLG-RELCAT001
+              MOVE 'S' TO WSS-FIM-CATET001
+           END-IF.
+
+           IF NOT FIM-CATET001
+              PERFORM ROT-IMPRIME-CABECALHO
+                 THRU ROT-IMPRIME-CABECALHO-EXIT
+           END-IF.
+
+       ROT-ABERTURA-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * LE UM REGISTRO, CONTROLA A QUEBRA POR CATEGORIA E IMPRIME  *
+      * A LINHA DE DETALHE                                         *
+      *-----------------------------------------------------------*
+       ROT-PROCESSA-REGISTRO.
+
+           READ CATET001
+              AT END
+                 MOVE 'S' TO WSS-FIM-CATET001
+           END-READ.
+
+           IF NOT FIM-CATET001
+              IF FLG-CAT001 = '00'
+                 IF CATB0001-TRAILER-INDICADOR = 'TRAIL'
+                    MOVE 'S' TO WSS-FIM-CATET001
+                 ELSE
+                    IF WSS-PRIMEIRA-LEITURA = 'S'
+                       MOVE CATB0001-TIPO TO WSS-TIPO-ANTERIOR
+                       MOVE 'N'           TO WSS-PRIMEIRA-LEITURA
+                    ELSE
+                       IF CATB0001-TIPO NOT = WSS-TIPO-ANTERIOR
+                          PERFORM ROT-IMPRIME-SUBTOTAL
+                             THRU ROT-IMPRIME-SUBTOTAL-EXIT
+                          MOVE ZERO          TO WSS-SUBTOTAL
+                          MOVE CATB0001-TIPO TO WSS-TIPO-ANTERIOR
+                       END-IF
+                    END-IF
+                    PERFORM ROT-IMPRIME-DETALHE
+                       THRU ROT-IMPRIME-DETALHE-EXIT
+                    ADD CATB0001-VALOR TO WSS-SUBTOTAL
+                    ADD CATB0001-VALOR TO WSS-TOTAL-GERAL
+                 END-IF
+              ELSE
+                 DISPLAY '*** ERRO NA LEITURA DO CATET001 *** FLG = '
+                          FLG-CAT001
+                 MOVE 'S' TO WSS-FIM-CATET001
+              END-IF
+           END-IF.
+
+       ROT-PROCESSA-REGISTRO-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * IMPRIME O CABECALHO DE UMA NOVA PAGINA DO RELATORIO        *
+      *-----------------------------------------------------------*
+       ROT-IMPRIME-CABECALHO.
+
+           ADD 1 TO WSS-NUM-PAGINA.
+
+           MOVE WSS-NUM-PAGINA      TO WSS-CAB-PAGINA.
+           MOVE WSS-LINHA-CABECALHO TO RELCAT001-LINHA.
+
+           IF FLG-RELCAT001 = '00'
+              WRITE RELCAT001-LINHA
+           END-IF.
+
+           MOVE ZERO TO WSS-LINHAS-PAGINA.
+
+       ROT-IMPRIME-CABECALHO-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * IMPRIME UMA LINHA DE DETALHE, QUEBRANDO A PAGINA QUANDO    *
+      * O LIMITE DE LINHAS FOR ATINGIDO                            *
+      *-----------------------------------------------------------*
+       ROT-IMPRIME-DETALHE.
+
+           IF WSS-LINHAS-PAGINA NOT < WSS-MAX-LINHAS
+              PERFORM ROT-IMPRIME-CABECALHO
+                 THRU ROT-IMPRIME-CABECALHO-EXIT
+           END-IF.
+
+           MOVE CATB0001-CODIGO     TO WSS-DET-CODIGO.
+           MOVE CATB0001-DESCRICAO  TO WSS-DET-DESCRICAO.
+           MOVE CATB0001-TIPO       TO WSS-DET-TIPO.
+           MOVE CATB0001-VALOR      TO WSS-DET-VALOR.
+           MOVE WSS-LINHA-DETALHE   TO RELCAT001-LINHA.
+
+           IF FLG-RELCAT001 = '00'
+              WRITE RELCAT001-LINHA
+           END-IF.
+
+           ADD 1 TO WSS-LINHAS-PAGINA.
+
+       ROT-IMPRIME-DETALHE-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * IMPRIME A LINHA DE SUBTOTAL DA CATEGORIA QUE ESTA SENDO    *
+      * ENCERRADA                                                  *
+      *-----------------------------------------------------------*
+       ROT-IMPRIME-SUBTOTAL.
+
+           IF WSS-LINHAS-PAGINA NOT < WSS-MAX-LINHAS
+              PERFORM ROT-IMPRIME-CABECALHO
+                 THRU ROT-IMPRIME-CABECALHO-EXIT
+           END-IF.
+
+           MOVE WSS-TIPO-ANTERIOR   TO WSS-SUB-TIPO.
+           MOVE WSS-SUBTOTAL        TO WSS-SUB-VALOR.
+           MOVE WSS-LINHA-SUBTOTAL  TO RELCAT001-LINHA.
+
+           IF FLG-RELCAT001 = '00'
+              WRITE RELCAT001-LINHA
+           END-IF.
+
+           ADD 1 TO WSS-LINHAS-PAGINA.
+
+       ROT-IMPRIME-SUBTOTAL-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * IMPRIME O SUBTOTAL DA ULTIMA CATEGORIA, O TOTAL GERAL DO   *
+      * LOTE E FECHA OS ARQUIVOS                                   *
+      *-----------------------------------------------------------*
+       ROT-ENCERRAMENTO.
+
+           IF WSS-PRIMEIRA-LEITURA NOT = 'S'
+              PERFORM ROT-IMPRIME-SUBTOTAL
+                 THRU ROT-IMPRIME-SUBTOTAL-EXIT
+           END-IF.
+
+           MOVE WSS-TOTAL-GERAL        TO WSS-TOT-VALOR.
+           MOVE WSS-LINHA-TOTAL-GERAL  TO RELCAT001-LINHA.
+
+           IF FLG-RELCAT001 = '00'
+              WRITE RELCAT001-LINHA
+           END-IF.
+
+           CLOSE CATET001.
+           CLOSE RELCAT001.
+
+           DISPLAY '***************************************'.
+           DISPLAY '* RELATORIO DE CATEGORIAS EMITIDO       *'.
+           DISPLAY '* TOTAL DE PAGINAS GERADAS = ' WSS-NUM-PAGINA.
+           DISPLAY '***************************************'.
+
+       ROT-ENCERRAMENTO-EXIT.
+
+           EXIT.
+
+       END PROGRAM COBOL005.
+
+      ********************** FIM DO PROGRAMA ***************************
