@@ -0,0 +1,217 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : MOTOR DE CALCULO DE AREA EM LOTE PARA FIGURAS
+      *            GEOMETRICAS (CIRCULO/RETANGULO/TRIANGULO), LENDO
+      *            UM ARQUIVO DE TRANSACOES FIGTRAN NO LAYOUT FIGB0001
+      *            E EMITINDO UM RELATORIO-RESUMO AO FINAL DO LOTE
+      * CPD      : INEFE
+      *****************************************************************
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026  VRB  INCLUIDO DECIMAL-POINT IS COMMA, NOS MOLDES
+      *                  DO COBOL022/COBOL023 CUJO CALCULO ESTE
+      *                  PROGRAMA REPLICA EM LOTE
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. COBOL024.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 00:00:00.
+       DATE-COMPILED. 2026-08-09.
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+       CONFIGURATION SECTION.
+      *
+       SPECIAL-NAMES.
+      *
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+         SELECT FIGTRAN         ASSIGN TO FIGTRAN
+         FILE STATUS FLG-FIGTRAN.
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+       FILE SECTION.
+      *
+       FD  FIGTRAN
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 21 CHARACTERS.
+      *
+           COPY "FIGB0001".
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77  FLG-FIGTRAN                PIC X(02).
+       77  WSS-FIM-FIGTRAN            PIC X(01)   VALUE 'N'.
+           88 FIM-FIGTRAN                         VALUE 'S'.
+       77  WSS-PI                     PIC 9(01)V9(05)  VALUE 3,14159.
+       77  WSS-AREA                   PIC 9(07)V9(02)  VALUE ZERO.
+       77  WSS-TOTAL-AREA             PIC 9(09)V9(02)  VALUE ZERO.
+       77  WSS-CONT-CIRCULOS          PIC 9(05)   VALUE ZERO.
+       77  WSS-CONT-RETANGULOS        PIC 9(05)   VALUE ZERO.
+       77  WSS-CONT-TRIANGULOS        PIC 9(05)   VALUE ZERO.
+       77  WSS-CONT-INVALIDOS         PIC 9(05)   VALUE ZERO.
+
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+
+       ROT-PRINCIPAL.
+
+           PERFORM ROT-ABERTURA
+              THRU ROT-ABERTURA-EXIT.
+
+           PERFORM ROT-PROCESSA-FIGURA
+              THRU ROT-PROCESSA-FIGURA-EXIT
+              UNTIL FIM-FIGTRAN.
+
+           PERFORM ROT-ENCERRAMENTO
+              THRU ROT-ENCERRAMENTO-EXIT.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * ABRE O ARQUIVO DE TRANSACOES DE FIGURAS                   *
+      *-----------------------------------------------------------*
+       ROT-ABERTURA.
+
+           OPEN INPUT FIGTRAN.
+
+           IF FLG-FIGTRAN NOT = '00'
+              DISPLAY '*** ERRO NA ABERTURA DO FIGTRAN *** FLG = '
+                       FLG-FIGTRAN
+              MOVE 'S' TO WSS-FIM-FIGTRAN
+           END-IF.
+
+       ROT-ABERTURA-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * LE UMA TRANSACAO E DESVIA PARA O CALCULO DA FIGURA CERTA   *
+      *-----------------------------------------------------------*
+       ROT-PROCESSA-FIGURA.
+
+           READ FIGTRAN
+              AT END
+                 MOVE 'S' TO WSS-FIM-FIGTRAN
+           END-READ.
+
+           IF NOT FIM-FIGTRAN
+              IF FLG-FIGTRAN = '00'
+                 EVALUATE TRUE
+                    WHEN FIGB0001-CIRCULO
+                       PERFORM ROT-CALCULA-CIRCULO
+                          THRU ROT-CALCULA-CIRCULO-EXIT
+                    WHEN FIGB0001-RETANGULO
+                       PERFORM ROT-CALCULA-RETANGULO
+                          THRU ROT-CALCULA-RETANGULO-EXIT
+                    WHEN FIGB0001-TRIANGULO
+                       PERFORM ROT-CALCULA-TRIANGULO
+                          THRU ROT-CALCULA-TRIANGULO-EXIT
+                    WHEN OTHER
+                       DISPLAY '*** TIPO DE FIGURA INVALIDO = '
+                                FIGB0001-TIPO
+                       ADD 1 TO WSS-CONT-INVALIDOS
+                 END-EVALUATE
+              ELSE
+                 DISPLAY '*** ERRO NA LEITURA DO FIGTRAN *** FLG = '
+                          FLG-FIGTRAN
+                 MOVE 'S' TO WSS-FIM-FIGTRAN
+              END-IF
+           END-IF.
+
+       ROT-PROCESSA-FIGURA-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * CALCULA A AREA DE UM CIRCULO  (AREA = PI * RAIO AO QUADRADO*
+      *-----------------------------------------------------------*
+       ROT-CALCULA-CIRCULO.
+
+           COMPUTE WSS-AREA = WSS-PI * (FIGB0001-DIM-1 ** 2).
+
+           ADD 1         TO WSS-CONT-CIRCULOS.
+           ADD WSS-AREA  TO WSS-TOTAL-AREA.
+
+           DISPLAY 'CIRCULO    RAIO=' FIGB0001-DIM-1
+                   ' AREA=' WSS-AREA.
+
+       ROT-CALCULA-CIRCULO-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * CALCULA A AREA DE UM RETANGULO (AREA = BASE * ALTURA)      *
+      *-----------------------------------------------------------*
+       ROT-CALCULA-RETANGULO.
+
+           COMPUTE WSS-AREA = FIGB0001-DIM-1 * FIGB0001-DIM-2.
+
+           ADD 1         TO WSS-CONT-RETANGULOS.
+           ADD WSS-AREA  TO WSS-TOTAL-AREA.
+
+           DISPLAY 'RETANGULO  BASE=' FIGB0001-DIM-1
+                   ' ALTURA=' FIGB0001-DIM-2
+                   ' AREA=' WSS-AREA.
+
+       ROT-CALCULA-RETANGULO-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * CALCULA A AREA DE UM TRIANGULO (AREA = BASE*ALTURA / 2)    *
+      *-----------------------------------------------------------*
+       ROT-CALCULA-TRIANGULO.
+
+           COMPUTE WSS-AREA = (FIGB0001-DIM-1 * FIGB0001-DIM-2) / 2.
+
+           ADD 1         TO WSS-CONT-TRIANGULOS.
+           ADD WSS-AREA  TO WSS-TOTAL-AREA.
+
+           DISPLAY 'TRIANGULO  BASE=' FIGB0001-DIM-1
+                   ' ALTURA=' FIGB0001-DIM-2
+                   ' AREA=' WSS-AREA.
+
+       ROT-CALCULA-TRIANGULO-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * FECHA O ARQUIVO E EMITE O RELATORIO-RESUMO DO LOTE         *
+      *-----------------------------------------------------------*
+       ROT-ENCERRAMENTO.
+
+           CLOSE FIGTRAN.
+
+           DISPLAY '***************************************'.
+           DISPLAY '* RESUMO DO CALCULO DE AREAS           *'.
+           DISPLAY '***************************************'.
+           DISPLAY '* CIRCULOS     PROCESSADOS = '
+                    WSS-CONT-CIRCULOS.
+           DISPLAY '* RETANGULOS   PROCESSADOS = '
+                    WSS-CONT-RETANGULOS.
+           DISPLAY '* TRIANGULOS   PROCESSADOS = '
+                    WSS-CONT-TRIANGULOS.
+           DISPLAY '* FIGURAS      INVALIDAS   = '
+                    WSS-CONT-INVALIDOS.
+           DISPLAY '* AREA TOTAL DO LOTE        = '
+                    WSS-TOTAL-AREA.
+           DISPLAY '***************************************'.
+
+       ROT-ENCERRAMENTO-EXIT.
+
+           EXIT.
+
+       END PROGRAM COBOL024.
+
+      ********************** FIM DO PROGRAMA ***************************
