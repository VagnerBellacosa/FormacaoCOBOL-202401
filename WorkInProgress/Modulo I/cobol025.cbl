@@ -0,0 +1,236 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : COMPARATIVO DE PRECISAO E DESEMPENHO ENTRE AS
+      *            USAGES COMP-1, COMP-2 E COMP-3, REPETINDO O MESMO
+      *            CALCULO DE AREA DE CIRCULO (VER COBOL022/COBOL023)
+      *            PARA DEFINIR UM PADRAO UNICO DE USAGE PARA O NOVO
+      *            MOTOR DE CALCULO DE AREAS (COBOL024)
+      * CPD      : INEFE
+      *****************************************************************
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026  VRB  INCLUIDO DECIMAL-POINT IS COMMA, NOS MOLDES
+      *                  DO COBOL022/COBOL023 CUJO CALCULO ESTE
+      *                  PROGRAMA REPLICA NO COMPARATIVO DE USAGES
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. COBOL025.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 00:00:00.
+       DATE-COMPILED. 2026-08-09.
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+       CONFIGURATION SECTION.
+      *
+       SPECIAL-NAMES.
+      *
+           DECIMAL-POINT IS COMMA.
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WSS-VAR-COMP1.
+           05 WSS-PI-C1                USAGE IS COMP-1.
+           05 WSS-RADIUS-C1            USAGE IS COMP-1.
+           05 WSS-AREA-C1              USAGE IS COMP-1.
+      *
+       01  WSS-VAR-COMP2.
+           05 WSS-PI-C2                USAGE IS COMP-2.
+           05 WSS-RADIUS-C2            USAGE IS COMP-2.
+           05 WSS-AREA-C2              USAGE IS COMP-2.
+      *
+       01  WSS-VAR-COMP3.
+           05 WSS-PI-C3                PIC 9(01)V9(05) USAGE COMP-3.
+           05 WSS-RADIUS-C3            PIC 9(03)V9(02) USAGE COMP-3.
+           05 WSS-AREA-C3              PIC 9(07)V9(02) USAGE COMP-3.
+      *
+       01  WSS-HORA-INICIO.
+           05 WSS-HI-HH                PIC 9(02).
+           05 WSS-HI-MM                PIC 9(02).
+           05 WSS-HI-SS                PIC 9(02).
+           05 WSS-HI-CC                PIC 9(02).
+      *
+       01  WSS-HORA-FIM.
+           05 WSS-HF-HH                PIC 9(02).
+           05 WSS-HF-MM                PIC 9(02).
+           05 WSS-HF-SS                PIC 9(02).
+           05 WSS-HF-CC                PIC 9(02).
+      *
+       77  WSS-INICIO-CENT             PIC 9(09)   VALUE ZERO.
+       77  WSS-FIM-CENT                PIC 9(09)   VALUE ZERO.
+       77  WSS-DURACAO-C1              PIC 9(09)   VALUE ZERO.
+       77  WSS-DURACAO-C2              PIC 9(09)   VALUE ZERO.
+       77  WSS-DURACAO-C3              PIC 9(09)   VALUE ZERO.
+       77  WSS-REPETICOES              PIC 9(06)   VALUE 100000.
+       77  WSS-IDX                     PIC 9(06)   VALUE ZERO.
+
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+
+       ROT-PRINCIPAL.
+
+           PERFORM ROT-BENCHMARK-COMP1
+              THRU ROT-BENCHMARK-COMP1-EXIT.
+
+           PERFORM ROT-BENCHMARK-COMP2
+              THRU ROT-BENCHMARK-COMP2-EXIT.
+
+           PERFORM ROT-BENCHMARK-COMP3
+              THRU ROT-BENCHMARK-COMP3-EXIT.
+
+           PERFORM ROT-RELATORIO
+              THRU ROT-RELATORIO-EXIT.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * MEDE E CALCULA A AREA DO CIRCULO USANDO COMP-1             *
+      *-----------------------------------------------------------*
+       ROT-BENCHMARK-COMP1.
+
+           MOVE 3,14159             TO WSS-PI-C1.
+           MOVE 10                  TO WSS-RADIUS-C1.
+
+           PERFORM ROT-MARCA-INICIO
+              THRU ROT-MARCA-INICIO-EXIT.
+
+           PERFORM ROT-LOOP-COMP1
+              WITH TEST BEFORE
+              VARYING WSS-IDX FROM 1 BY 1
+                UNTIL WSS-IDX > WSS-REPETICOES.
+
+           PERFORM ROT-MARCA-FIM
+              THRU ROT-MARCA-FIM-EXIT.
+
+           COMPUTE WSS-DURACAO-C1 = WSS-FIM-CENT - WSS-INICIO-CENT.
+
+       ROT-BENCHMARK-COMP1-EXIT.
+
+           EXIT.
+
+       ROT-LOOP-COMP1.
+
+           COMPUTE WSS-AREA-C1 = WSS-PI-C1 * (WSS-RADIUS-C1 ** 2).
+
+      *-----------------------------------------------------------*
+      * MEDE E CALCULA A AREA DO CIRCULO USANDO COMP-2             *
+      *-----------------------------------------------------------*
+       ROT-BENCHMARK-COMP2.
+
+           MOVE 3,14159             TO WSS-PI-C2.
+           MOVE 10                  TO WSS-RADIUS-C2.
+
+           PERFORM ROT-MARCA-INICIO
+              THRU ROT-MARCA-INICIO-EXIT.
+
+           PERFORM ROT-LOOP-COMP2
+              WITH TEST BEFORE
+              VARYING WSS-IDX FROM 1 BY 1
+                UNTIL WSS-IDX > WSS-REPETICOES.
+
+           PERFORM ROT-MARCA-FIM
+              THRU ROT-MARCA-FIM-EXIT.
+
+           COMPUTE WSS-DURACAO-C2 = WSS-FIM-CENT - WSS-INICIO-CENT.
+
+       ROT-BENCHMARK-COMP2-EXIT.
+
+           EXIT.
+
+       ROT-LOOP-COMP2.
+
+           COMPUTE WSS-AREA-C2 = WSS-PI-C2 * (WSS-RADIUS-C2 ** 2).
+
+      *-----------------------------------------------------------*
+      * MEDE E CALCULA A AREA DO CIRCULO USANDO COMP-3 (PACKED)    *
+      *-----------------------------------------------------------*
+       ROT-BENCHMARK-COMP3.
+
+           MOVE 3,14159             TO WSS-PI-C3.
+           MOVE 10                  TO WSS-RADIUS-C3.
+
+           PERFORM ROT-MARCA-INICIO
+              THRU ROT-MARCA-INICIO-EXIT.
+
+           PERFORM ROT-LOOP-COMP3
+              WITH TEST BEFORE
+              VARYING WSS-IDX FROM 1 BY 1
+                UNTIL WSS-IDX > WSS-REPETICOES.
+
+           PERFORM ROT-MARCA-FIM
+              THRU ROT-MARCA-FIM-EXIT.
+
+           COMPUTE WSS-DURACAO-C3 = WSS-FIM-CENT - WSS-INICIO-CENT.
+
+       ROT-BENCHMARK-COMP3-EXIT.
+
+           EXIT.
+
+       ROT-LOOP-COMP3.
+
+           COMPUTE WSS-AREA-C3 = WSS-PI-C3 * (WSS-RADIUS-C3 ** 2).
+
+      *-----------------------------------------------------------*
+      * MARCA A HORA DE INICIO DE UM BENCHMARK, EM CENTESIMOS      *
+      *-----------------------------------------------------------*
+       ROT-MARCA-INICIO.
+
+           ACCEPT WSS-HORA-INICIO FROM TIME.
+
+           COMPUTE WSS-INICIO-CENT = (WSS-HI-HH * 360000)
+                                    + (WSS-HI-MM * 6000)
+                                    + (WSS-HI-SS * 100)
+                                    +  WSS-HI-CC.
+
+       ROT-MARCA-INICIO-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * MARCA A HORA DE FIM DE UM BENCHMARK, EM CENTESIMOS         *
+      *-----------------------------------------------------------*
+       ROT-MARCA-FIM.
+
+           ACCEPT WSS-HORA-FIM FROM TIME.
+
+           COMPUTE WSS-FIM-CENT = (WSS-HF-HH * 360000)
+                                 + (WSS-HF-MM * 6000)
+                                 + (WSS-HF-SS * 100)
+                                 +  WSS-HF-CC.
+
+       ROT-MARCA-FIM-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * EMITE O RELATORIO COMPARATIVO DE PRECISAO E DESEMPENHO     *
+      *-----------------------------------------------------------*
+       ROT-RELATORIO.
+
+           DISPLAY '***************************************'.
+           DISPLAY '* COMPARATIVO COMP-1 / COMP-2 / COMP-3 *'.
+           DISPLAY '* REPETICOES POR USAGE      = ' WSS-REPETICOES.
+           DISPLAY '***************************************'.
+           DISPLAY '* COMP-1  AREA = ' WSS-AREA-C1
+                   '  DURACAO (CENTESIMOS) = ' WSS-DURACAO-C1.
+           DISPLAY '* COMP-2  AREA = ' WSS-AREA-C2
+                   '  DURACAO (CENTESIMOS) = ' WSS-DURACAO-C2.
+           DISPLAY '* COMP-3  AREA = ' WSS-AREA-C3
+                   '  DURACAO (CENTESIMOS) = ' WSS-DURACAO-C3.
+           DISPLAY '***************************************'.
+
+       ROT-RELATORIO-EXIT.
+
+           EXIT.
+
+       END PROGRAM COBOL025.
+
+      ********************** FIM DO PROGRAMA ***************************
