@@ -3,6 +3,22 @@
       * AUTOR    : VAGNER RENATO BELLACOSA
       * OBJETIVO : ENVIRONMENT DIVISION E COMANDOS
       * CPD      : INEFE
+      *****************************************************************
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026  VRB  INCLUIDO LOOP DE LEITURA DO CATET001, TESTE DO
+      *                  FLG-CAT001 E CONTAGEM FINAL DE REGISTROS LIDOS
+      * 09/08/2026  VRB  INCLUIDO ARQUIVO DE REJEITOS/DUPLICADOS
+      * 09/08/2026  VRB  INCLUIDA RECONCILIACAO DE TOTAIS DE CONTROLE
+      *                  (QUANTIDADE E HASH) CONTRA O TRAILER DO LOTE
+      * 09/08/2026  VRB  INCLUIDA TRILHA DE AUDITORIA (ABERTURA,
+      *                  INCLUSAO E REJEICAO) NO ARQUIVO AUDLOG
+      * 09/08/2026  VRB  INCLUIDO TESTE DO FLG-AUDLOG NA ABERTURA DO
+      *                  AUDLOG, NOS MOLDES DO TESTE JA FEITO PARA
+      *                  O CATET001 E OS REJEITOS
+      * 09/08/2026  VRB  ROT-GRAVA-AUDITORIA PASSA A SO GRAVAR SE O
+      *                  FLG-AUDLOG ESTIVER '00' - A ABERTURA FALHA
+      *                  NAO IMPEDIA MAIS AS CHAMADAS SEGUINTES DE
+      *                  ESCREVER NUM ARQUIVO NUNCA ABERTO
       *****************************************************************
        IDENTIFICATION DIVISION.
       *************************
@@ -27,15 +43,261 @@
          SELECT CATET001        ASSIGN TO CATET001
          FILE STATUS FLG-CAT001.
       *
-         COPY "CATB0001"   FROM 100000 THRU 199000.
+         SELECT CATB0001-REJEITOS ASSIGN TO REJEITOS
+         FILE STATUS FLG-REJEITOS.
+      *
+         SELECT AUDLOG           ASSIGN TO AUDLOG
+         FILE STATUS FLG-AUDLOG.
       *
       ***************
        DATA DIVISION.
       ***************
+      *
+       FILE SECTION.
+      *
+       FD  CATET001
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+           COPY "CATB0001".
+      *
+       FD  CATB0001-REJEITOS
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 120 CHARACTERS.
+      *
+           COPY "CATB0001R".
+      *
+       FD  AUDLOG
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 55 CHARACTERS.
+      *
+           COPY "AUDB0001".
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77  FLG-CAT001                 PIC X(02).
+       77  FLG-REJEITOS               PIC X(02).
+       77  FLG-AUDLOG                 PIC X(02).
+       77  WSS-NOME-JOB               PIC X(08)   VALUE 'CICL0001'.
+       77  WSS-NOME-STEP              PIC X(08)   VALUE 'STEP010'.
+       77  WSS-AUD-EVENTO             PIC X(10)   VALUE SPACES.
+       77  WSS-AUD-CHAVE              PIC 9(05)   VALUE ZERO.
+       77  WSS-FIM-CATET001           PIC X(01)   VALUE 'N'.
+           88 FIM-CATET001                        VALUE 'S'.
+       77  WSS-CONT-LIDOS             PIC 9(07)   VALUE ZERO.
+       77  WSS-CONT-REJEITADOS        PIC 9(07)   VALUE ZERO.
+       77  WSS-CHAVE-ANTERIOR         PIC 9(05)   VALUE ZERO.
+       77  WSS-HASH-TOTAL             PIC 9(11)   VALUE ZERO.
+       77  WSS-QTDE-ESPERADA          PIC 9(07)   VALUE ZERO.
+       77  WSS-HASH-ESPERADO          PIC 9(11)   VALUE ZERO.
+       77  WSS-TEM-TRAILER            PIC X(01)   VALUE 'N'.
+       77  WSS-ABEND-CODE             PIC S9(08) COMP VALUE ZERO.
+       77  WSS-ABEND-REASON           PIC S9(08) COMP VALUE ZERO.
+      *
+           COPY "RETCODES".
 
       ********************
        PROCEDURE DIVISION.
       ********************
+
+       ROT-PRINCIPAL.
+
+           PERFORM ROT-ABERTURA
+              THRU ROT-ABERTURA-EXIT.
+
+           PERFORM ROT-LER-CATET001
+              THRU ROT-LER-CATET001-EXIT
+              UNTIL FIM-CATET001.
+
+           PERFORM ROT-ENCERRAMENTO
+              THRU ROT-ENCERRAMENTO-EXIT.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * ABRE O ARQUIVO MESTRE CATET001                            *
+      *-----------------------------------------------------------*
+       ROT-ABERTURA.
+
+           OPEN OUTPUT AUDLOG.
+
+           IF FLG-AUDLOG NOT = '00'
+              DISPLAY '*** ERRO NA ABERTURA DO AUDLOG *** FLG = '
+                       FLG-AUDLOG
+              MOVE 'S' TO WSS-FIM-CATET001
+           END-IF.
+
+           OPEN INPUT  CATET001.
+
+           IF FLG-CAT001 NOT = '00'
+              DISPLAY '*** ERRO NA ABERTURA DO CATET001 *** FLG = '
+                       FLG-CAT001
+              MOVE 'S' TO WSS-FIM-CATET001
+           ELSE
+              MOVE 'OPEN-CATET1' TO WSS-AUD-EVENTO
+              MOVE ZERO          TO WSS-AUD-CHAVE
+              PERFORM ROT-GRAVA-AUDITORIA
+                 THRU ROT-GRAVA-AUDITORIA-EXIT
+           END-IF.
+
+           OPEN OUTPUT CATB0001-REJEITOS.
+
+           IF FLG-REJEITOS NOT = '00'
+              DISPLAY '*** ERRO NA ABERTURA DOS REJEITOS *** FLG = '
+                       FLG-REJEITOS
+              MOVE 'S' TO WSS-FIM-CATET001
+           ELSE
+              MOVE 'OPEN-REJ'    TO WSS-AUD-EVENTO
+              MOVE ZERO          TO WSS-AUD-CHAVE
+              PERFORM ROT-GRAVA-AUDITORIA
+                 THRU ROT-GRAVA-AUDITORIA-EXIT
+           END-IF.
+
+       ROT-ABERTURA-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * LE UM REGISTRO DO CATET001 E TESTA O FLG-CAT001            *
+      *-----------------------------------------------------------*
+       ROT-LER-CATET001.
+
+           READ CATET001
+              AT END
+                 MOVE 'S' TO WSS-FIM-CATET001
+           END-READ.
+
+           IF NOT FIM-CATET001
+              IF FLG-CAT001 = '00'
+                 IF CATB0001-TRAILER-INDICADOR = 'TRAIL'
+                    MOVE CATB0001-TRAILER-QTDE TO WSS-QTDE-ESPERADA
+                    MOVE CATB0001-TRAILER-HASH TO WSS-HASH-ESPERADO
+                    MOVE 'S' TO WSS-TEM-TRAILER
+                    MOVE 'S' TO WSS-FIM-CATET001
+                 ELSE
+                    IF CATB0001-CODIGO = WSS-CHAVE-ANTERIOR
+                       MOVE 'CHAVE DUPLICADA' TO CATB0001-REJ-MOTIVO
+                       PERFORM ROT-GRAVAR-REJEITO
+                          THRU ROT-GRAVAR-REJEITO-EXIT
+                    ELSE
+                       ADD 1 TO WSS-CONT-LIDOS
+                       ADD CATB0001-CODIGO TO WSS-HASH-TOTAL
+                       MOVE CATB0001-CODIGO TO WSS-CHAVE-ANTERIOR
+                       MOVE 'INSERT'        TO WSS-AUD-EVENTO
+                       MOVE CATB0001-CODIGO TO WSS-AUD-CHAVE
+                       PERFORM ROT-GRAVA-AUDITORIA
+                          THRU ROT-GRAVA-AUDITORIA-EXIT
+                    END-IF
+                 END-IF
+              ELSE
+                 DISPLAY '*** ERRO NA LEITURA DO CATET001 *** FLG = '
+                          FLG-CAT001
+                 MOVE 'S' TO WSS-FIM-CATET001
+              END-IF
+           END-IF.
+
+       ROT-LER-CATET001-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * GRAVA O REGISTRO REJEITADO/DUPLICADO NO ARQUIVO DE REJEITO *
+      *-----------------------------------------------------------*
+       ROT-GRAVAR-REJEITO.
+
+           MOVE CATB0001          TO CATB0001-REJ-REGISTRO.
+
+           WRITE CATB0001-REJ.
+
+           ADD 1 TO WSS-CONT-REJEITADOS.
+
+           MOVE 'REJECT'          TO WSS-AUD-EVENTO.
+           MOVE CATB0001-CODIGO   TO WSS-AUD-CHAVE.
+
+           PERFORM ROT-GRAVA-AUDITORIA
+              THRU ROT-GRAVA-AUDITORIA-EXIT.
+
+       ROT-GRAVAR-REJEITO-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * GRAVA UM EVENTO NA TRILHA DE AUDITORIA (ARQUIVO AUDLOG).   *
+      * SO GRAVA SE O AUDLOG TIVER SIDO ABERTO COM SUCESSO - SE A  *
+      * ABERTURA FALHOU (FLG-AUDLOG NOT = '00'), O ARQUIVO NAO     *
+      * ESTA DISPONIVEL PARA ESCRITA E A CHAMADA E IGNORADA        *
+      *-----------------------------------------------------------*
+       ROT-GRAVA-AUDITORIA.
+
+           IF FLG-AUDLOG = '00'
+              ACCEPT AUDB0001-DATA   FROM DATE
+              ACCEPT AUDB0001-HORA   FROM TIME
+
+              MOVE WSS-NOME-JOB      TO AUDB0001-JOB
+              MOVE WSS-NOME-STEP     TO AUDB0001-STEP
+              MOVE WSS-AUD-EVENTO    TO AUDB0001-EVENTO
+              MOVE WSS-AUD-CHAVE     TO AUDB0001-CHAVE
+
+              WRITE AUDB0001
+           END-IF.
+
+       ROT-GRAVA-AUDITORIA-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * FECHA O ARQUIVO E EXIBE O TOTAL DE REGISTROS LIDOS         *
+      *-----------------------------------------------------------*
+       ROT-ENCERRAMENTO.
+
+           CLOSE CATET001.
+           CLOSE CATB0001-REJEITOS.
+           CLOSE AUDLOG.
+
+           DISPLAY '***************************************'.
+           DISPLAY '* TOTAL DE REGISTROS LIDOS     = ' WSS-CONT-LIDOS.
+           DISPLAY '* TOTAL DE REGISTROS REJEITADOS= '
+                    WSS-CONT-REJEITADOS.
+           DISPLAY '***************************************'.
+
+           IF WSS-TEM-TRAILER NOT = 'S'
+              DISPLAY '*** ERRO GRAVE                           ***'
+              DISPLAY '*** TRAILER DE CONTROLE NAO ENCONTRADO   ***'
+              MOVE RC-CATET001-TRAILER-AUSENTE TO WSS-ABEND-CODE
+              PERFORM ROT-ABEND
+                 THRU ROT-ABEND-EXIT
+           ELSE
+              IF WSS-CONT-LIDOS NOT = WSS-QTDE-ESPERADA
+              OR WSS-HASH-TOTAL NOT = WSS-HASH-ESPERADO
+                 DISPLAY '*** ERRO GRAVE                        ***'
+                 DISPLAY '*** TOTAIS DE CONTROLE NAO CONCILIAM   ***'
+                 DISPLAY ' QTDE LIDA     = ' WSS-CONT-LIDOS
+                 DISPLAY ' QTDE ESPERADA = ' WSS-QTDE-ESPERADA
+                 DISPLAY ' HASH LIDO     = ' WSS-HASH-TOTAL
+                 DISPLAY ' HASH ESPERADO = ' WSS-HASH-ESPERADO
+                 MOVE RC-CATET001-TOTAIS-DIVERGEM TO WSS-ABEND-CODE
+                 PERFORM ROT-ABEND
+                    THRU ROT-ABEND-EXIT
+              END-IF
+           END-IF.
+
+       ROT-ENCERRAMENTO-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * FORCA UM ABEND COM DUMP ATRAVES DO LANGUAGE ENVIRONMENT    *
+      *-----------------------------------------------------------*
+       ROT-ABEND.
+
+           DISPLAY '*** ABEND FORCADO - CODIGO = ' WSS-ABEND-CODE.
+
+           CALL 'CEE3ABD' USING WSS-ABEND-CODE WSS-ABEND-REASON.
+
+       ROT-ABEND-EXIT.
+
+           EXIT.
+
        END PROGRAM COBOL003.
 
       ********************* FIM DO PROGRAMA ****************************
