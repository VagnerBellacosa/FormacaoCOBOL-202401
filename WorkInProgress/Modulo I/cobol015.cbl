@@ -3,6 +3,37 @@
       * AUTOR    : VAGNER RENATO BELLACOSA
       * OBJETIVO : PROGRAMA RECEBE PARM DE JCL
       * CPD      : INEFE
+      *****************************************************************
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026  VRB  ROT-ABEND PASSA A FORCAR UM ABEND REAL (COM
+      *                  DUMP) QUANDO RETURN-CODE = 100/200/300
+      * 09/08/2026  VRB  LKS-PARM-IBM AMPLIADO COM BLOCO DE CONTROLE
+      *                  DE EXECUCAO (DATA, MODO E AMBIENTE)
+      * 09/08/2026  VRB  INCLUIDO CHECKPOINT/RESTART NO LACO DE
+      *                  PROCESSAMENTO (ARQUIVO CHECKPT)
+      * 09/08/2026  VRB  LKS-NUMERO PASSA A SER VALIDADO CONTRA A
+      *                  TABELA DE CODIGOS VALIDOS (COPY VALCODES)
+      * 09/08/2026  VRB  LKS-DATA-EXECUCAO PASSA A SER VALIDADA PELO
+      *                  SUBPROGRAMA COMUM CHKDATA
+      * 09/08/2026  VRB  LKS-PARM-IBM PROMOVIDO PARA COPYBOOK COMUM
+      *                  (COPY PARMIBM), PARA REUSO POR OUTROS DRIVERS
+      * 09/08/2026  VRB  INCLUIDO MODO SIMULACAO (DRY-RUN): VALIDA E
+      *                  LOGA O QUE SERIA FEITO, SEM GRAVAR CHECKPOINT
+      *                  NEM EXECUTAR O PROCESSAMENTO
+      * 09/08/2026  VRB  ROT-LER-CHECKPOINT PASSA A LER O ARQUIVO DE
+      *                  CHECKPOINT ATE O FIM (E NAO SO O 1O REGISTRO),
+      *                  JA QUE O DD E GRAVADO EM DISP=MOD E ACUMULA UM
+      *                  REGISTRO POR CHECKPOINT; RETOMA A PARTIR DA
+      *                  ITERACAO SEGUINTE A ULTIMA GRAVADA, E NAO DA
+      *                  PROPRIA (QUE JA FOI CONCLUIDA)
+      * 09/08/2026  VRB  ROT-ENCERRAR-CHECKPOINT PASSA A GRAVAR O
+      *                  MARCADOR WSS-CHECKPT-COMPLETO (E NAO ZERO) AO
+      *                  FIM DE UM LOTE COMPLETO, PARA NAO SER
+      *                  CONFUNDIDO COM UMA ITERACAO REAL DE NUMERO
+      *                  ZERO NA PROXIMA LEITURA DO CHECKPOINT
+      * 09/08/2026  VRB  VALIDACAO DE LKS-FLAG-SIMULACAO PASSA A USAR
+      *                  RC-PARM-SIMULACAO-INVALIDA, EM VEZ DE
+      *                  REAPROVEITAR O CODIGO DE MODO/AMBIENTE
       *****************************************************************
        IDENTIFICATION DIVISION.
       *
@@ -12,20 +43,55 @@
        DATE-COMPILED. 2024-08-08.
       *
        ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+         SELECT OPTIONAL CHECKPT ASSIGN TO CHECKPT
+         ORGANIZATION IS SEQUENTIAL
+         FILE STATUS FLG-CHECKPT.
       *
       ***
        DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  CHECKPT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  CHECKPT-REGISTRO.
+           05 CHECKPT-ITERACAO         PIC 9(008).
+           05 FILLER                   PIC X(072).
       *
        WORKING-STORAGE SECTION.
       *
        77 WSS-TAMANHO       PIC ZZZ9.
+       77 WSS-TAM-ESPERADO  PIC 9(004)      VALUE 14.
+       77 WSS-ABEND-CODE    PIC S9(08) COMP VALUE ZERO.
+       77 WSS-ABEND-REASON  PIC S9(08) COMP VALUE ZERO.
+       77 FLG-CHECKPT            PIC X(02).
+       77 WSS-ITERACAO-INICIAL  PIC 9(008)      VALUE ZERO.
+       77 WSS-ITERACAO-ATUAL    PIC 9(008)      VALUE ZERO.
+       77 WSS-INTERVALO-CHKPT   PIC 9(004)      VALUE 100.
+       77 WSS-CHKPT-QUOCIENTE   PIC 9(008)      VALUE ZERO.
+       77 WSS-CHKPT-RESTO       PIC 9(004)      VALUE ZERO.
+       77 WSS-CODIGO-VALIDO     PIC X(001)      VALUE 'N'.
+       77 WSS-FIM-CHECKPT       PIC X(001)      VALUE 'N'.
+           88 FIM-CHECKPT                       VALUE 'S'.
+       77 WSS-ACHOU-CHECKPT     PIC X(001)      VALUE 'N'.
+           88 ACHOU-CHECKPT                     VALUE 'S'.
+       77 WSS-CHECKPT-COMPLETO  PIC 9(008)      VALUE 99999999.
+      *
+           COPY "VALCODES".
+      *
+           COPY "RETCODES".
+      *
+           COPY "CHKDATA".
       *
        LINKAGE SECTION.
       *
-       01 LKS-PARM-IBM.
-        05 LKS-PARAM-TAM    PIC S9(04) COMP.
-        05 LKS-PARAM-GROUP.
-         10 LKS-NUMERO      PIC 9(003).
+           COPY "PARMIBM".
       *
       *-------------------------------------
        PROCEDURE DIVISION USING LKS-PARM-IBM.
@@ -34,25 +100,25 @@
       *
            MOVE LKS-PARAM-TAM TO WSS-TAMANHO.
 
-           IF LKS-PARAM-TAM > 3
+           IF LKS-PARAM-TAM > WSS-TAM-ESPERADO
              DISPLAY '********************************************'
              DISPLAY '*** ERRO GRAVE                           ***'
              DISPLAY '*** TAMANHO INFORMADO MAIOR QUE O ESPERADO *'
              DISPLAY '********************************************'
              DISPLAY ' NUMERO RECEBIDO LKS-NUMERO = ' LKS-NUMERO
              DISPLAY ' TAMANHO DO PARAMETRO = ' WSS-TAMANHO
-             MOVE 100  TO RETURN-CODE
+             MOVE RC-PARM-TAMANHO-MAIOR  TO RETURN-CODE
              PERFORM ROT-ABEND
            END-IF.
 
-           IF LKS-PARAM-TAM < 3
+           IF LKS-PARAM-TAM < WSS-TAM-ESPERADO
              DISPLAY '********************************************'
              DISPLAY '*** ERRO GRAVE                           ***'
              DISPLAY '*** TAMANHO INFORMADO MENOR QUE O ESPERADO *'
              DISPLAY '********************************************'
              DISPLAY ' NUMERO RECEBIDO LKS-NUMERO = ' LKS-NUMERO
              DISPLAY ' TAMANHO DO PARAMETRO = ' WSS-TAMANHO
-             MOVE 200  TO RETURN-CODE
+             MOVE RC-PARM-TAMANHO-MENOR  TO RETURN-CODE
              PERFORM ROT-ABEND
            END-IF.
       *
@@ -63,13 +129,104 @@
              DISPLAY '*** NAO EH UM NUMERO                    ***'
              DISPLAY '*******************************************'
              DISPLAY ' LKS-NUMERO = ' LKS-NUMERO
-             MOVE 300  TO RETURN-CODE
+             MOVE RC-PARM-NAO-NUMERICO   TO RETURN-CODE
              PERFORM ROT-ABEND
            END-IF.
       *
-      ** EXIBE PARAMETRO
+      ** VALIDA O CODIGO CONTRA A TABELA DE CODIGOS VALIDOS
       *
+           SET IDX-CODIGO TO 1.
+
+           SEARCH TAB-CODIGO
+              AT END
+                 MOVE 'N' TO WSS-CODIGO-VALIDO
+              WHEN TAB-CODIGO (IDX-CODIGO) = LKS-NUMERO
+                 MOVE 'S' TO WSS-CODIGO-VALIDO
+           END-SEARCH.
+
+           IF WSS-CODIGO-VALIDO NOT = 'S'
+             DISPLAY '*******************************************'
+             DISPLAY '*** ERRO GRAVE                          ***'
+             DISPLAY '*** CODIGO NAO CONSTA NA TABELA DE CODIGOS *'
+             DISPLAY '*** VALIDOS PARA ESTA EXECUCAO           ***'
+             DISPLAY '*******************************************'
+             DISPLAY ' LKS-NUMERO = ' LKS-NUMERO
+             MOVE RC-PARM-CODIGO-INVALIDO TO RETURN-CODE
+             PERFORM ROT-ABEND
+           END-IF.
+      *
+      ** VALIDA O CALENDARIO DA DATA DE EXECUCAO RECEBIDA
       *
+           MOVE LKS-DATA-EXECUCAO TO LKS-CD-DATA.
+
+           CALL 'CHKDATA' USING LKS-CHECK-DATE.
+
+           IF LKS-CD-INVALIDA
+             DISPLAY '*******************************************'
+             DISPLAY '*** ERRO GRAVE                          ***'
+             DISPLAY '*** DATA DE EXECUCAO INVALIDA            ***'
+             DISPLAY '*******************************************'
+             DISPLAY ' LKS-DATA-EXECUCAO = ' LKS-DATA-EXECUCAO
+             MOVE RC-PARM-DATA-INVALIDA TO RETURN-CODE
+             PERFORM ROT-ABEND
+           END-IF.
+      *
+      ** EXIBE PARAMETRO E MODO DE EXECUCAO
+      *
+      *
+           DISPLAY '***************************************'.
+           DISPLAY '* DATA DE EXECUCAO  = ' LKS-DATA-EXECUCAO.
+
+           IF LKS-MODO-FULL
+              DISPLAY '* MODO DE EXECUCAO  = FULL'
+           ELSE
+              IF LKS-MODO-INCREMENTAL
+                 DISPLAY '* MODO DE EXECUCAO  = INCREMENTAL'
+              ELSE
+                 DISPLAY '***************************************'
+                 DISPLAY '*** ERRO GRAVE                        ***'
+                 DISPLAY '*** MODO DE EXECUCAO INVALIDO          ***'
+                 DISPLAY '***************************************'
+                 DISPLAY ' LKS-MODO-EXECUCAO = ' LKS-MODO-EXECUCAO
+                 MOVE RC-PARM-MODO-AMBIENTE-INVALIDO TO RETURN-CODE
+                 PERFORM ROT-ABEND
+              END-IF
+           END-IF.
+
+           IF LKS-AMBIENTE-PRODUCAO
+              DISPLAY '* AMBIENTE          = PRODUCAO'
+           ELSE
+              IF LKS-AMBIENTE-TESTE
+                 DISPLAY '* AMBIENTE          = TESTE'
+              ELSE
+                 DISPLAY '***************************************'
+                 DISPLAY '*** ERRO GRAVE                        ***'
+                 DISPLAY '*** FLAG DE AMBIENTE INVALIDO          ***'
+                 DISPLAY '***************************************'
+                 DISPLAY ' LKS-FLAG-AMBIENTE = ' LKS-FLAG-AMBIENTE
+                 MOVE RC-PARM-MODO-AMBIENTE-INVALIDO TO RETURN-CODE
+                 PERFORM ROT-ABEND
+              END-IF
+           END-IF.
+
+           IF NOT LKS-MODO-SIMULACAO AND NOT LKS-MODO-REAL
+              DISPLAY '***************************************'
+              DISPLAY '*** ERRO GRAVE                        ***'
+              DISPLAY '*** FLAG DE SIMULACAO INVALIDO          ***'
+              DISPLAY '***************************************'
+              DISPLAY ' LKS-FLAG-SIMULACAO = ' LKS-FLAG-SIMULACAO
+              MOVE RC-PARM-SIMULACAO-INVALIDA TO RETURN-CODE
+              PERFORM ROT-ABEND
+           END-IF.
+
+           IF LKS-MODO-SIMULACAO
+              DISPLAY '* MODO DE SIMULACAO = SIM (DRY-RUN)'
+           ELSE
+              DISPLAY '* MODO DE SIMULACAO = NAO'
+           END-IF.
+
+           DISPLAY '***************************************'.
+
            IF LKS-NUMERO > 100
              DISPLAY '***************************'
              DISPLAY '* '  LKS-NUMERO   ' NUMERO MAIOR QUE 100 '
@@ -79,12 +236,28 @@
              DISPLAY '***************************'
            END-IF.
 
-           PERFORM ROT-DISP LKS-NUMERO TIMES
+           IF LKS-MODO-SIMULACAO
+              PERFORM ROT-SIMULA-PROCESSAMENTO
+                 THRU ROT-SIMULA-PROCESSAMENTO-EXIT
+           ELSE
+              PERFORM ROT-LER-CHECKPOINT
+                 THRU ROT-LER-CHECKPOINT-EXIT
+
+              PERFORM ROT-PROCESSA-ITERACAO
+                 THRU ROT-PROCESSA-ITERACAO-EXIT
+                 WITH TEST BEFORE
+                 VARYING WSS-ITERACAO-ATUAL
+                    FROM WSS-ITERACAO-INICIAL BY 1
+                 UNTIL WSS-ITERACAO-ATUAL >= LKS-NUMERO
 
-           DISPLAY ' **** '
+              PERFORM ROT-ENCERRAR-CHECKPOINT
+                 THRU ROT-ENCERRAR-CHECKPOINT-EXIT
 
-           PERFORM ROT-DISP
-              THRU ROT-DISP-EXIT.
+              DISPLAY ' **** '
+
+              PERFORM ROT-DISP
+                 THRU ROT-DISP-EXIT
+           END-IF.
 
            STOP RUN.
 
@@ -102,9 +275,157 @@
            DISPLAY ' SAI   '.
            EXIT.
 
+      *-----------------------------------------------------------*
+      * MODO SIMULACAO (DRY-RUN): APENAS LOGA O QUE SERIA FEITO,   *
+      * SEM LER/GRAVAR CHECKPOINT E SEM EXECUTAR O PROCESSAMENTO   *
+      *-----------------------------------------------------------*
+       ROT-SIMULA-PROCESSAMENTO.
+
+           DISPLAY '***************************************'.
+           DISPLAY '* SIMULACAO - NENHUMA GRAVACAO FOI FEITA *'.
+           DISPLAY '* SERIAM PROCESSADAS ' LKS-NUMERO ' ITERACOES'.
+           DISPLAY '* MODO        = ' LKS-MODO-EXECUCAO.
+           DISPLAY '* AMBIENTE    = ' LKS-FLAG-AMBIENTE.
+           DISPLAY '* DATA        = ' LKS-DATA-EXECUCAO.
+           DISPLAY '***************************************'.
+
+       ROT-SIMULA-PROCESSAMENTO-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * LE O CHECKPOINT DA EXECUCAO ANTERIOR, SE EXISTIR, PARA     *
+      * RETOMAR O PROCESSAMENTO A PARTIR DA ULTIMA ITERACAO GRAVADA*
+      *-----------------------------------------------------------*
+       ROT-LER-CHECKPOINT.
+
+           MOVE ZERO TO WSS-ITERACAO-INICIAL.
+           MOVE 'N'  TO WSS-FIM-CHECKPT.
+           MOVE 'N'  TO WSS-ACHOU-CHECKPT.
+
+           OPEN INPUT CHECKPT.
+
+           IF FLG-CHECKPT = '00'
+              PERFORM ROT-LER-CHECKPOINT-LOOP
+                 THRU ROT-LER-CHECKPOINT-LOOP-EXIT
+                 UNTIL FIM-CHECKPT
+              CLOSE CHECKPT
+              IF ACHOU-CHECKPT
+                 ADD 1 TO WSS-ITERACAO-INICIAL
+                 DISPLAY '*** RETOMANDO A PARTIR DA ITERACAO = '
+                          WSS-ITERACAO-INICIAL
+              END-IF
+           END-IF.
+
+       ROT-LER-CHECKPOINT-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * LE O ARQUIVO DE CHECKPOINT ATE O FIM, MANTENDO SEMPRE O    *
+      * ULTIMO REGISTRO LIDO - O CHECKPT E GRAVADO EM DISP=MOD, OU *
+      * SEJA, CADA GRAVACAO ACRESCENTA UM REGISTRO NOVO AO FINAL,  *
+      * E O PONTO DE RETOMADA VALIDO E SEMPRE O ULTIMO DO ARQUIVO. *
+      * O VALOR WSS-CHECKPT-COMPLETO E UM MARCADOR ESCRITO POR     *
+      * ROT-ENCERRAR-CHECKPOINT AO FIM DE UM LOTE COMPLETO - NAO E *
+      * UMA ITERACAO REAL, E SIGNIFICA "NAO HA RETOMADA PENDENTE", *
+      * E NAO "RETOMAR APOS A ITERACAO ZERO"                       *
+      *-----------------------------------------------------------*
+       ROT-LER-CHECKPOINT-LOOP.
+
+           READ CHECKPT
+              AT END
+                 MOVE 'S' TO WSS-FIM-CHECKPT
+              NOT AT END
+                 IF CHECKPT-ITERACAO = WSS-CHECKPT-COMPLETO
+                    MOVE ZERO TO WSS-ITERACAO-INICIAL
+                    MOVE 'N'  TO WSS-ACHOU-CHECKPT
+                 ELSE
+                    MOVE CHECKPT-ITERACAO TO WSS-ITERACAO-INICIAL
+                    MOVE 'S'  TO WSS-ACHOU-CHECKPT
+                 END-IF
+           END-READ.
+
+       ROT-LER-CHECKPOINT-LOOP-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * EXECUTA UMA ITERACAO DO PROCESSAMENTO E, A CADA N          *
+      * ITERACOES, GRAVA UM NOVO PONTO DE CHECKPOINT               *
+      *-----------------------------------------------------------*
+       ROT-PROCESSA-ITERACAO.
+
+           PERFORM ROT-DISP.
+
+           DIVIDE WSS-ITERACAO-ATUAL BY WSS-INTERVALO-CHKPT
+              GIVING WSS-CHKPT-QUOCIENTE
+              REMAINDER WSS-CHKPT-RESTO.
+
+           IF WSS-CHKPT-RESTO = ZERO
+              PERFORM ROT-GRAVAR-CHECKPOINT
+                 THRU ROT-GRAVAR-CHECKPOINT-EXIT
+           END-IF.
+
+       ROT-PROCESSA-ITERACAO-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * GRAVA A ITERACAO ATUAL NO ARQUIVO DE CHECKPOINT            *
+      *-----------------------------------------------------------*
+       ROT-GRAVAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPT.
+
+           MOVE WSS-ITERACAO-ATUAL TO CHECKPT-ITERACAO.
+
+           WRITE CHECKPT-REGISTRO.
+
+           CLOSE CHECKPT.
+
+       ROT-GRAVAR-CHECKPOINT-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * GRAVA O MARCADOR DE LOTE COMPLETO AO FINAL DE UM           *
+      * PROCESSAMENTO COMPLETO, PARA QUE A PROXIMA EXECUCAO        *
+      * COMECE DO INICIO. O CHECKPT E GRAVADO EM DISP=MOD, ENTAO   *
+      * ESTE OPEN OUTPUT NAO TRUNCA O ARQUIVO - O MARCADOR FICA    *
+      * ACRESCENTADO APOS OS REGISTROS DA EXECUCAO, E E A LEITURA  *
+      * EM ROT-LER-CHECKPOINT-LOOP QUE O RECONHECE COMO "SEM       *
+      * RETOMADA PENDENTE" EM VEZ DE UMA ITERACAO REAL              *
+      *-----------------------------------------------------------*
+       ROT-ENCERRAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPT.
+
+           MOVE WSS-CHECKPT-COMPLETO TO CHECKPT-ITERACAO.
+
+           WRITE CHECKPT-REGISTRO.
+
+           CLOSE CHECKPT.
+
+       ROT-ENCERRAR-CHECKPOINT-EXIT.
+
+           EXIT.
+
        ROT-ABEND.
 
-           DISPLAY ' CODIGO DE ERRO = ' RETURN-CODE
+           DISPLAY ' CODIGO DE ERRO = ' RETURN-CODE.
+
+           IF RETURN-CODE = RC-PARM-TAMANHO-MAIOR
+              OR RETURN-CODE = RC-PARM-TAMANHO-MENOR
+              OR RETURN-CODE = RC-PARM-NAO-NUMERICO
+              OR RETURN-CODE = RC-PARM-MODO-AMBIENTE-INVALIDO
+              OR RETURN-CODE = RC-PARM-CODIGO-INVALIDO
+              OR RETURN-CODE = RC-PARM-DATA-INVALIDA
+              OR RETURN-CODE = RC-PARM-SIMULACAO-INVALIDA
+              MOVE RETURN-CODE TO WSS-ABEND-CODE
+              DISPLAY ' *** FORCANDO ABEND COM DUMP - U' WSS-ABEND-CODE
+              CALL 'CEE3ABD' USING WSS-ABEND-CODE WSS-ABEND-REASON
+           END-IF.
 
            STOP RUN.
 
