@@ -0,0 +1,138 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : LEITURA ALEATORIA (VSAM KSDS) DO MESTRE CATET001
+      *            PELA CHAVE CATB0001-CODIGO
+      * CPD      : INEFE
+      *****************************************************************
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026  VRB  OPEN I-O SUBSTITUIDO POR OPEN INPUT: O
+      *                  PROGRAMA SO FAZ LEITURA ALEATORIA, NAO
+      *                  PRECISA DE ACESSO DE ATUALIZACAO AO KSDS
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. COBOL004.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 00:00:00.
+       DATE-COMPILED. 2026-08-09.
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+       CONFIGURATION SECTION.
+      *
+       SPECIAL-NAMES.
+      *
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+         SELECT CATET001        ASSIGN TO CATET001
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS RANDOM
+         RECORD KEY IS CATB0001-CODIGO
+         FILE STATUS FLG-CAT001.
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+       FILE SECTION.
+      *
+       FD  CATET001
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+           COPY "CATB0001".
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77  FLG-CAT001                 PIC X(02).
+       77  WSS-CODIGO-PESQUISA        PIC 9(05)   VALUE ZERO.
+       77  WSS-FIM-CONSULTA           PIC X(01)   VALUE 'N'.
+           88 FIM-CONSULTA                        VALUE 'S'.
+
+      ********************
+       PROCEDURE DIVISION.
+      ********************
+
+       ROT-PRINCIPAL.
+
+           PERFORM ROT-ABERTURA
+              THRU ROT-ABERTURA-EXIT.
+
+           IF NOT FIM-CONSULTA
+              PERFORM ROT-CONSULTA
+                 THRU ROT-CONSULTA-EXIT
+                 UNTIL FIM-CONSULTA
+           END-IF.
+
+           PERFORM ROT-ENCERRAMENTO
+              THRU ROT-ENCERRAMENTO-EXIT.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * ABRE O MESTRE CATET001 PARA ACESSO ALEATORIO (KSDS)        *
+      *-----------------------------------------------------------*
+       ROT-ABERTURA.
+
+           OPEN INPUT CATET001.
+
+           IF FLG-CAT001 NOT = '00'
+              DISPLAY '*** ERRO NA ABERTURA DO CATET001 *** FLG = '
+                       FLG-CAT001
+              MOVE 'S' TO WSS-FIM-CONSULTA
+           END-IF.
+
+       ROT-ABERTURA-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * RECEBE A CHAVE PESQUISADA E FAZ A LEITURA ALEATORIA        *
+      *-----------------------------------------------------------*
+       ROT-CONSULTA.
+
+           DISPLAY 'INFORME O CODIGO DA CATEGORIA (0 = ENCERRAR) : '.
+           ACCEPT WSS-CODIGO-PESQUISA.
+
+           IF WSS-CODIGO-PESQUISA = ZERO
+              MOVE 'S' TO WSS-FIM-CONSULTA
+           ELSE
+              MOVE WSS-CODIGO-PESQUISA TO CATB0001-CODIGO
+              READ CATET001
+                 KEY IS CATB0001-CODIGO
+                 INVALID KEY
+                    DISPLAY '*** CODIGO NAO ENCONTRADO : '
+                             WSS-CODIGO-PESQUISA
+                 NOT INVALID KEY
+                    DISPLAY '*** REGISTRO ENCONTRADO ***'
+                    DISPLAY 'CODIGO      : ' CATB0001-CODIGO
+                    DISPLAY 'DESCRICAO   : ' CATB0001-DESCRICAO
+                    DISPLAY 'TIPO        : ' CATB0001-TIPO
+                    DISPLAY 'VALOR       : ' CATB0001-VALOR
+              END-READ
+           END-IF.
+
+       ROT-CONSULTA-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * FECHA O ARQUIVO                                            *
+      *-----------------------------------------------------------*
+       ROT-ENCERRAMENTO.
+
+           CLOSE CATET001.
+
+       ROT-ENCERRAMENTO-EXIT.
+
+           EXIT.
+
+       END PROGRAM COBOL004.
+
+      ********************* FIM DO PROGRAMA ****************************
