@@ -0,0 +1,122 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : SUBPROGRAMA COMUM DE VALIDACAO DE DATA (CALENDARIO
+      *            E ANO BISSEXTO), PARA SER CHAMADO POR QUALQUER
+      *            PROGRAMA DO CICLO QUE RECEBA UMA DATA DE ENTRADA
+      * CPD      : INEFE
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. CHKDATA.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 00:00:00.
+       DATE-COMPILED. 2026-08-09.
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77  WSS-BISSEXTO               PIC X(01)   VALUE 'N'.
+           88 WSS-ANO-BISSEXTO                    VALUE 'S'.
+       77  WSS-QUOCIENTE              PIC 9(04)   VALUE ZERO.
+       77  WSS-RESTO-4                PIC 9(04)   VALUE ZERO.
+       77  WSS-RESTO-100              PIC 9(04)   VALUE ZERO.
+       77  WSS-RESTO-400              PIC 9(04)   VALUE ZERO.
+       77  WSS-MAX-DIAS               PIC 9(02)   VALUE ZERO.
+      *
+       01  TAB-DIAS-MES-INIC.
+           05 FILLER                  PIC 9(02)   VALUE 31.
+           05 FILLER                  PIC 9(02)   VALUE 28.
+           05 FILLER                  PIC 9(02)   VALUE 31.
+           05 FILLER                  PIC 9(02)   VALUE 30.
+           05 FILLER                  PIC 9(02)   VALUE 31.
+           05 FILLER                  PIC 9(02)   VALUE 30.
+           05 FILLER                  PIC 9(02)   VALUE 31.
+           05 FILLER                  PIC 9(02)   VALUE 31.
+           05 FILLER                  PIC 9(02)   VALUE 30.
+           05 FILLER                  PIC 9(02)   VALUE 31.
+           05 FILLER                  PIC 9(02)   VALUE 30.
+           05 FILLER                  PIC 9(02)   VALUE 31.
+      *
+       01  TAB-DIAS-MES REDEFINES TAB-DIAS-MES-INIC.
+           05 TAB-DIAS-MES-OCORRE     PIC 9(02)   OCCURS 12
+                                                   INDEXED BY IDX-MES.
+      *
+       LINKAGE SECTION.
+      *
+           COPY "CHKDATA".
+
+      *-------------------------------------
+       PROCEDURE DIVISION USING LKS-CHECK-DATE.
+      *
+       ROT-PRINCIPAL.
+
+           MOVE 'N' TO LKS-CD-DATA-VALIDA.
+
+           IF LKS-CD-ANO > ZERO
+              IF LKS-CD-MES >= 1 AND LKS-CD-MES <= 12
+                 PERFORM ROT-VERIFICA-BISSEXTO
+                    THRU ROT-VERIFICA-BISSEXTO-EXIT
+                 PERFORM ROT-OBTEM-MAX-DIAS
+                    THRU ROT-OBTEM-MAX-DIAS-EXIT
+                 IF LKS-CD-DIA >= 1 AND LKS-CD-DIA <= WSS-MAX-DIAS
+                    MOVE 'S' TO LKS-CD-DATA-VALIDA
+                 END-IF
+              END-IF
+           END-IF.
+
+           GOBACK.
+
+      *-----------------------------------------------------------*
+      * DETERMINA SE O ANO RECEBIDO E BISSEXTO                    *
+      *-----------------------------------------------------------*
+       ROT-VERIFICA-BISSEXTO.
+
+           DIVIDE LKS-CD-ANO BY 4
+              GIVING WSS-QUOCIENTE REMAINDER WSS-RESTO-4.
+
+           DIVIDE LKS-CD-ANO BY 100
+              GIVING WSS-QUOCIENTE REMAINDER WSS-RESTO-100.
+
+           DIVIDE LKS-CD-ANO BY 400
+              GIVING WSS-QUOCIENTE REMAINDER WSS-RESTO-400.
+
+           IF WSS-RESTO-4 = ZERO
+              AND (WSS-RESTO-100 NOT = ZERO OR WSS-RESTO-400 = ZERO)
+              MOVE 'S' TO WSS-BISSEXTO
+           ELSE
+              MOVE 'N' TO WSS-BISSEXTO
+           END-IF.
+
+       ROT-VERIFICA-BISSEXTO-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * OBTEM O NUMERO MAXIMO DE DIAS DO MES RECEBIDO, AJUSTANDO   *
+      * FEVEREIRO QUANDO O ANO FOR BISSEXTO                        *
+      *-----------------------------------------------------------*
+       ROT-OBTEM-MAX-DIAS.
+
+           SET IDX-MES TO LKS-CD-MES.
+
+           MOVE TAB-DIAS-MES-OCORRE (IDX-MES) TO WSS-MAX-DIAS.
+
+           IF LKS-CD-MES = 2 AND WSS-ANO-BISSEXTO
+              MOVE 29 TO WSS-MAX-DIAS
+           END-IF.
+
+       ROT-OBTEM-MAX-DIAS-EXIT.
+
+           EXIT.
+
+       END PROGRAM CHKDATA.
+
+      ********************** FIM DO PROGRAMA ***************************
