@@ -0,0 +1,213 @@
+      *****************************************************************
+      * DATA     :  09/08/2026
+      * AUTOR    : VAGNER RENATO BELLACOSA
+      * OBJETIVO : TRANSACAO ONLINE CAT1 - CONSULTA PSEUDO-CONVERSA-
+      *            CIONAL AO MESTRE CATET001 PELA CHAVE CATB0001-CODIGO,
+      *            VIA TELA 3270 (MAPSET/MAPA CATM0001)
+      * CPD      : INEFE
+      *****************************************************************
+      * HISTORICO DE ALTERACOES
+      * 09/08/2026  VRB  VERSAO ORIGINAL DA TRANSACAO
+      * 09/08/2026  VRB  PROCEDURE DIVISION PASSA A RECEBER A
+      *                  DFHCOMMAREA (USING), SEM O QUE O RETURN COM
+      *                  COMMAREA NAO ERA RECEBIDO DE VOLTA NA
+      *                  PROXIMA PSEUDO-CONVERSACAO; VALORO PASSA A
+      *                  SER MOVIDO ATRAVES DE CAMPO NUMERICO EDITADO
+      *                  INTERMEDIARIO, PARA NAO PERDER A VIRGULA
+      *                  DECIMAL DE CATB0001-VALOR NA TELA
+      * 09/08/2026  VRB  CORRIGIDO MOVE -1 TO CHAVEL (CAMPO DO MAPA DE
+      *                  ENTRADA CATM0001I) PARA CHAVEOL (CAMPO DO
+      *                  MAPA DE SAIDA CATM0001O), NOS DOIS SEND MAP -
+      *                  O POSICIONAMENTO DO CURSOR NAO SURTIA EFEITO
+      *                  NENHUM NA TELA REALMENTE TRANSMITIDA
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *************************
+       PROGRAM-ID. CATC0001.
+       AUTHOR. VAGNER BELLACOSA.
+       DATE-WRITTEN. 09/08/26 @ 00:00:00.
+       DATE-COMPILED. 2026-08-09.
+      *
+      **********************
+       ENVIRONMENT DIVISION.
+      **********************
+      *
+       CONFIGURATION SECTION.
+      *
+       SPECIAL-NAMES.
+      *
+           DECIMAL-POINT IS COMMA.
+      *
+      ***************
+       DATA DIVISION.
+      ***************
+      *
+       WORKING-STORAGE SECTION.
+      *
+           COPY "CATM0001".
+      *
+           COPY "CATB0001".
+      *
+           COPY "DFHAID".
+      *
+           COPY "DFHBMSCA".
+      *
+       77  WSS-RESP                   PIC S9(08) COMP.
+       77  WSS-CODIGO-PESQUISA        PIC 9(05)   VALUE ZERO.
+       77  WSS-MENSAGEM               PIC X(40)   VALUE SPACES.
+       77  WSS-VALOR-EDITADO          PIC ZZZZZZ9,99.
+      *
+       01  WSS-COMMAREA.
+           05 WSS-COMM-FLAG           PIC X(01)   VALUE SPACES.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+           05 LKS-COMM-FLAG           PIC X(01).
+
+      ********************
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      ********************
+
+       ROT-PRINCIPAL.
+
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL  (ROT-TELA-INICIAL)
+                ERROR    (ROT-ERRO-GERAL)
+           END-EXEC.
+
+           IF EIBCALEN = 0
+              PERFORM ROT-TELA-INICIAL
+                 THRU ROT-TELA-INICIAL-EXIT
+           ELSE
+              IF EIBAID = DFHPF3 OR EIBAID = DFHCLEAR
+                 PERFORM ROT-ENCERRAMENTO
+                    THRU ROT-ENCERRAMENTO-EXIT
+              ELSE
+                 PERFORM ROT-CONSULTA
+                    THRU ROT-CONSULTA-EXIT
+                 EXEC CICS RETURN
+                      TRANSID ('CAT1')
+                      COMMAREA (WSS-COMMAREA)
+                 END-EXEC
+              END-IF
+           END-IF.
+
+      *-----------------------------------------------------------*
+      * ENVIA A TELA EM BRANCO E AGUARDA A PROXIMA ENTRADA. TAMBEM *
+      * E O DESTINO DO HANDLE CONDITION MAPFAIL, POR ISSO ENCERRA  *
+      * A TAREFA COM O SEU PROPRIO RETURN EM VEZ DE CAIR NO PARA-  *
+      * GRAFO SEGUINTE                                             *
+      *-----------------------------------------------------------*
+       ROT-TELA-INICIAL.
+
+           MOVE SPACES TO CATM0001O.
+           MOVE -1     TO CHAVEOL.
+           MOVE 'INFORME O CODIGO DA CATEGORIA E ENTER. PF3=SAI'
+                       TO MSGO.
+
+           EXEC CICS SEND MAP ('CATM0001')
+                MAPSET ('CATM0001')
+                FROM (CATM0001O)
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID ('CAT1')
+                COMMAREA (WSS-COMMAREA)
+           END-EXEC.
+
+       ROT-TELA-INICIAL-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * RECEBE A CHAVE DIGITADA E CONSULTA O MESTRE CATET001       *
+      *-----------------------------------------------------------*
+       ROT-CONSULTA.
+
+           EXEC CICS RECEIVE MAP ('CATM0001')
+                MAPSET ('CATM0001')
+                INTO (CATM0001I)
+           END-EXEC.
+
+           MOVE CHAVEI TO WSS-CODIGO-PESQUISA.
+           MOVE WSS-CODIGO-PESQUISA TO CATB0001-CODIGO.
+
+           EXEC CICS READ FILE ('CATET001')
+                INTO (CATB0001)
+                RIDFLD (CATB0001-CODIGO)
+                RESP (WSS-RESP)
+           END-EXEC.
+
+           EVALUATE WSS-RESP
+              WHEN DFHRESP(NORMAL)
+                 MOVE CATB0001-CODIGO     TO CODIGOO
+                 MOVE CATB0001-DESCRICAO  TO DESCRICAOO
+                 MOVE CATB0001-TIPO       TO TIPOO
+                 MOVE CATB0001-VALOR      TO WSS-VALOR-EDITADO
+                 MOVE WSS-VALOR-EDITADO   TO VALORO
+                 MOVE 'REGISTRO ENCONTRADO' TO MSGO
+              WHEN DFHRESP(NOTFND)
+                 MOVE SPACES TO CODIGOO DESCRICAOO TIPOO VALORO
+                 MOVE 'CODIGO NAO ENCONTRADO NO CATET001'
+                      TO MSGO
+              WHEN OTHER
+                 MOVE SPACES TO CODIGOO DESCRICAOO TIPOO VALORO
+                 MOVE 'ERRO DE ACESSO AO ARQUIVO CATET001'
+                      TO MSGO
+           END-EVALUATE.
+
+           MOVE -1 TO CHAVEOL.
+
+           EXEC CICS SEND MAP ('CATM0001')
+                MAPSET ('CATM0001')
+                FROM (CATM0001O)
+                DATAONLY
+           END-EXEC.
+
+       ROT-CONSULTA-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * ENCERRA A CONVERSACAO (PF3/CLEAR) SEM DEVOLVER TRANSID     *
+      *-----------------------------------------------------------*
+       ROT-ENCERRAMENTO.
+
+           EXEC CICS SEND TEXT
+                FROM ('FIM DA CONSULTA AO CATET001')
+                LENGTH (27)
+                ERASE
+                FREEKB
+           END-EXEC.
+
+           EXEC CICS RETURN END-EXEC.
+
+       ROT-ENCERRAMENTO-EXIT.
+
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * TRATA QUALQUER CONDICAO CICS NAO PREVISTA ACIMA            *
+      *-----------------------------------------------------------*
+       ROT-ERRO-GERAL.
+
+           MOVE 'ERRO INESPERADO NA TRANSACAO CAT1' TO WSS-MENSAGEM.
+
+           EXEC CICS SEND TEXT
+                FROM (WSS-MENSAGEM)
+                LENGTH (40)
+                ERASE
+                FREEKB
+           END-EXEC.
+
+           EXEC CICS RETURN END-EXEC.
+
+       ROT-ERRO-GERAL-EXIT.
+
+           EXIT.
+
+       END PROGRAM CATC0001.
+
+      ********************* FIM DO PROGRAMA ****************************
